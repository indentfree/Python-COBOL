@@ -0,0 +1,755 @@
+      *================================================================
+      * PROGRAM-ID : TE006INQ
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * TEST-ENR INQUIRY / MAINTENANCE FUNCTION.
+      * DRIVEN BY A TRANSACTION FILE (ENRMREQ) OF INQUIRY AND CHANGE
+      * REQUESTS AGAINST THE INDEXED MASTER (ENRIDX), KEYED ON
+      * TEST-KEY-ENT.  REPLACES THE OLD PRACTICE OF PATCHING THE
+      * MASTER FILE DIRECTLY:
+      *   - TXN-TYPE "I" (INQUIRY) WRITES A FULL DECODED DUMP OF THE
+      *     RECORD'S FIELDS TO THE REPORT (ENRMRPT).
+      *   - TXN-TYPE "C" (CHANGE) VALIDATES THE REQUESTED FIELD/VALUE,
+      *     AND IF IT PASSES, REWRITES THE MASTER, UPDATES THE
+      *     TEST-AUDIT-BLOCK, AND CALLS TE004WAL TO LOG A BEFORE/AFTER
+      *     IMAGE TO THE AUDIT LOG (ENRAUDT).  A CHANGE THAT FAILS
+      *     VALIDATION IS WRITTEN TO THE REJECT FILE (ENRMSUSP) WITH A
+      *     REASON AND THE MASTER IS LEFT UNCHANGED.
+      *
+      * ONLY A CURATED SET OF FIELDS MAY BE CORRECTED THROUGH THIS
+      * FUNCTION (TEST-ENR-LIB, TEST-COMP, TEST-DATE1, TEST-MNT-1
+      * THRU TEST-MNT-10) -- THE FIELDS A ONE-LINE RAW-FILE PATCH WAS
+      * MOST OFTEN USED TO "FIX" AND THE ONES WHERE A BAD VALUE DOES
+      * THE MOST DAMAGE DOWNSTREAM.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE006INQ.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENR-IDX-FILE ASSIGN TO "ENRIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TEST-KEY-ENT OF TEST-ENR
+               FILE STATUS IS WS-ENR-IDX-STATUS.
+
+           SELECT TXN-FILE ASSIGN TO "ENRMREQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "ENRMRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "ENRMSUSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CMP-IDX-FILE ASSIGN TO "COMPXREF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CMP-CODE
+               FILE STATUS IS WS-CMP-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENR-IDX-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-IDX-LEN.
+           COPY "cobol-test.cpy".
+
+       FD  TXN-FILE
+           RECORDING MODE IS F.
+       01  TXN-RECORD.
+           03 TXN-TYPE                  PIC X(01).
+              88 TXN-IS-INQUIRY                   VALUE "I".
+              88 TXN-IS-CHANGE                     VALUE "C".
+           03 TXN-KEY                   PIC X(12).
+           03 TXN-FIELD-CD               PIC X(04).
+           03 TXN-NEW-VALUE              PIC X(30).
+           03 TXN-NEW-VALUE-NUM REDEFINES TXN-NEW-VALUE PIC 9(18).
+           03 TXN-NEW-VALUE-DATE REDEFINES TXN-NEW-VALUE PIC 9(08).
+           03 TXN-NEW-SIGN               PIC X(01).
+           03 TXN-UPD-USER               PIC X(10).
+           03 TXN-UPD-JOB                PIC X(08).
+           03 FILLER                     PIC X(04).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE.
+           03 RPT-KEY                   PIC X(12).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 RPT-TXN-TYPE               PIC X(01).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 RPT-FIELD-CD               PIC X(04).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 RPT-STATUS                 PIC X(08).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 RPT-DETAIL                 PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  MSUSP-LINE.
+           03 MSUSP-KEY                  PIC X(12).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 MSUSP-FIELD-CD             PIC X(04).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 MSUSP-NEW-VALUE            PIC X(30).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 MSUSP-REASON               PIC X(40).
+
+       FD  CMP-IDX-FILE
+           RECORDING MODE IS F.
+           COPY "TE007CMP.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENR-IDX-STATUS            PIC X(02).
+           88 ENR-IDX-OK                          VALUE "00".
+           88 ENR-IDX-NOTFOUND                    VALUE "23".
+
+      *----------------------------------------------------------------
+      * TEST-ENR IS A VARIABLE-LENGTH RECORD (371-546 BYTES); THE
+      * LENGTH MUST BE COMPUTED FROM ITS OCCURRENCE COUNTS BEFORE
+      * EVERY REWRITE.
+      *----------------------------------------------------------------
+       01  WS-ENR-IDX-LEN               PIC 9(04) COMP.
+
+       01  WS-TXN-STATUS                PIC X(02).
+           88 TXN-OK                              VALUE "00".
+           88 TXN-EOF                             VALUE "10".
+
+       01  WS-RPT-STATUS                PIC X(02).
+           88 RPT-OK                              VALUE "00".
+
+       01  WS-REJECT-STATUS             PIC X(02).
+           88 REJECT-OK                           VALUE "00".
+
+       01  WS-CMP-IDX-STATUS            PIC X(02).
+           88 CMP-IDX-OK                          VALUE "00".
+           88 CMP-IDX-NOTFOUND                    VALUE "23".
+
+       01  WS-DATE-TRT-CCYYMMDD         PIC 9(08).
+
+       01  WS-EOF-SW                    PIC X(01).
+           88 WS-EOF                               VALUE "Y".
+           88 WS-NOT-EOF                           VALUE "N".
+
+       01  WS-FOUND-SW                  PIC X(01).
+           88 WS-RECORD-FOUND                      VALUE "Y".
+           88 WS-RECORD-NOT-FOUND                  VALUE "N".
+
+       01  WS-VALID-SW                  PIC X(01).
+           88 WS-CHANGE-VALID                      VALUE "Y".
+           88 WS-CHANGE-INVALID                    VALUE "N".
+
+       01  WS-REASON                    PIC X(40).
+
+       01  WS-COUNTERS.
+           03 WS-INQUIRY-COUNT          PIC 9(09) COMP.
+           03 WS-ACCEPT-COUNT           PIC 9(09) COMP.
+           03 WS-REJECT-COUNT           PIC 9(09) COMP.
+           03 WS-NOTFOUND-COUNT         PIC 9(09) COMP.
+
+      *----------------------------------------------------------------
+      * MASTER BEFORE/AFTER IMAGES PASSED TO THE AUDIT LOG WRITER.
+      *----------------------------------------------------------------
+       01  WS-BEFORE-IMAGE              PIC X(546).
+       01  WS-AFTER-IMAGE               PIC X(546).
+       01  WS-AUDIT-RETURN-STATUS       PIC X(02).
+       01  WS-CURRENT-DATE              PIC 9(08).
+       01  WS-CURRENT-TIME              PIC 9(08).
+
+      *----------------------------------------------------------------
+      * AMOUNT-FIELD EDIT WORK AREA FOR "MNnn" CHANGE REQUESTS.
+      * OPERATOR SUPPLIES AN UNSIGNED VALUE (9(10)V9(9) SHAPE, THE
+      * SAME CANONICAL SHAPE TE001REC NORMALIZES TO -- TEST-MNT-1 IS
+      * THE WIDEST TEST-MNT-n FIELD AT TEN INTEGER DIGITS) PLUS A
+      * SIGN; THE RESULT IS MOVED ONTO THE TARGET TEST-MNT-n FIELD,
+      * WHICH ALIGNS THE DECIMAL POINT AND CONVERTS SIGN
+      * REPRESENTATION REGARDLESS OF THAT FIELD'S OWN PICTURE/SIGN
+      * CLAUSE.
+      *----------------------------------------------------------------
+       01  WS-MNT-MAGNITUDE             PIC 9(10)V9(9).
+       01  WS-MNT-EDIT-VALUE            PIC S9(10)V9(9).
+
+      *----------------------------------------------------------------
+      * CALENDAR CHECK FOR "DAT1" CHANGE REQUESTS (SAME RULES AS
+      * TE003VAL'S LOAD-TIME DATE VALIDATION).
+      *----------------------------------------------------------------
+       01  WS-DAYS-IN-MONTH-TABLE.
+           03 WS-DAYS-IN-MONTH PIC 9(02) COMP OCCURS 12 TIMES
+               VALUES 31 28 31 30 31 30 31 31 30 31 30 31.
+
+       01  WS-MONTH-IDX                 PIC 9(02) COMP.
+       01  WS-MAX-DAY                   PIC 9(02) COMP.
+
+       01  WS-CHK-CC                    PIC 9(02).
+       01  WS-CHK-YY                    PIC 9(02).
+       01  WS-CHK-MM                    PIC 9(02).
+       01  WS-CHK-DD                    PIC 9(02).
+       01  WS-CHK-CCYY                  PIC 9(04).
+
+       01  WS-LEAP-SW                   PIC X(01).
+           88 WS-IS-LEAP                            VALUE "Y".
+           88 WS-NOT-LEAP                           VALUE "N".
+
+      *----------------------------------------------------------------
+      * WORK FIELDS FOR BUILDING THE INQUIRY DUMP DETAIL LINES.
+      *----------------------------------------------------------------
+       01  WS-CDST-SET-COUNT            PIC 9(02) COMP.
+       01  WS-CDST-IDX                  PIC 9(02) COMP.
+       01  WS-CDST-SET-COUNT-ED         PIC Z9.
+       01  WS-ARR-BEF-CNT-ED            PIC Z9.
+       01  WS-ARR-AFT-CNT-ED            PIC Z9.
+       01  WS-CPLX-ARR-CNT-ED           PIC Z9.
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+      *================================================================
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-INQUIRY-COUNT
+                        WS-ACCEPT-COUNT
+                        WS-REJECT-COUNT
+                        WS-NOTFOUND-COUNT.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           OPEN I-O    ENR-IDX-FILE.
+           IF NOT ENR-IDX-OK
+               DISPLAY "TE006INQ - OPEN ERROR ON ENRIDX  STATUS="
+                       WS-ENR-IDX-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT  TXN-FILE.
+           IF NOT TXN-OK
+               DISPLAY "TE006INQ - OPEN ERROR ON ENRMREQ  STATUS="
+                       WS-TXN-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT  CMP-IDX-FILE.
+           IF NOT CMP-IDX-OK
+               DISPLAY "TE006INQ - OPEN ERROR ON COMPXREF  STATUS="
+                       WS-CMP-IDX-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT RPT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+
+           PERFORM 2100-READ-TRANSACTION
+               THRU 2100-READ-TRANSACTION-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-PROCESS-TRANSACTION.
+      *================================================================
+           PERFORM 2200-READ-MASTER-RECORD
+               THRU 2200-READ-MASTER-RECORD-EXIT.
+
+           IF WS-RECORD-NOT-FOUND
+               PERFORM 2900-WRITE-NOTFOUND-LINE
+                   THRU 2900-WRITE-NOTFOUND-LINE-EXIT
+               ADD 1 TO WS-NOTFOUND-COUNT
+           ELSE
+               IF TXN-IS-INQUIRY
+                   PERFORM 2500-WRITE-INQUIRY-DUMP
+                       THRU 2500-WRITE-INQUIRY-DUMP-EXIT
+                   ADD 1 TO WS-INQUIRY-COUNT
+               ELSE
+                   PERFORM 2400-PROCESS-CHANGE
+                       THRU 2400-PROCESS-CHANGE-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 2100-READ-TRANSACTION
+               THRU 2100-READ-TRANSACTION-EXIT.
+
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+      *================================================================
+       2100-READ-TRANSACTION.
+      *================================================================
+           READ TXN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-READ-TRANSACTION-EXIT.
+           EXIT.
+
+      *================================================================
+       2200-READ-MASTER-RECORD.
+      *================================================================
+           MOVE TXN-KEY TO TEST-KEY-ENT.
+
+           READ ENR-IDX-FILE
+               INVALID KEY
+                   SET WS-RECORD-NOT-FOUND TO TRUE
+                   GO TO 2200-READ-MASTER-RECORD-EXIT
+           END-READ.
+
+           SET WS-RECORD-FOUND TO TRUE.
+
+       2200-READ-MASTER-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2400-PROCESS-CHANGE.
+      *================================================================
+           MOVE TEST-ENR TO WS-BEFORE-IMAGE.
+
+           PERFORM 2410-VALIDATE-FIELD
+               THRU 2410-VALIDATE-FIELD-EXIT.
+
+           IF WS-CHANGE-VALID
+               PERFORM 2420-APPLY-CHANGE
+                   THRU 2420-APPLY-CHANGE-EXIT
+               PERFORM 2440-REWRITE-AND-LOG
+                   THRU 2440-REWRITE-AND-LOG-EXIT
+               IF ENR-IDX-OK
+                   PERFORM 2600-WRITE-CHANGE-LINE
+                       THRU 2600-WRITE-CHANGE-LINE-EXIT
+                   ADD 1 TO WS-ACCEPT-COUNT
+               ELSE
+                   MOVE "MASTER REWRITE FAILED" TO WS-REASON
+                   PERFORM 2430-WRITE-REJECT
+                       THRU 2430-WRITE-REJECT-EXIT
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+           ELSE
+               PERFORM 2430-WRITE-REJECT
+                   THRU 2430-WRITE-REJECT-EXIT
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+       2400-PROCESS-CHANGE-EXIT.
+           EXIT.
+
+      *================================================================
+       2410-VALIDATE-FIELD.
+      *================================================================
+           SET WS-CHANGE-VALID TO TRUE.
+           MOVE SPACES TO WS-REASON.
+
+           EVALUATE TXN-FIELD-CD
+               WHEN "LIB "
+                   IF TXN-NEW-VALUE (1:30) = SPACES
+                       SET WS-CHANGE-INVALID TO TRUE
+                       MOVE "NEW VALUE IS BLANK" TO WS-REASON
+                   END-IF
+               WHEN "COMP"
+                   IF TXN-NEW-VALUE (1:10) = SPACES
+                       SET WS-CHANGE-INVALID TO TRUE
+                       MOVE "NEW VALUE IS BLANK" TO WS-REASON
+                   ELSE
+                       PERFORM 2416-VALIDATE-COMPANY
+                           THRU 2416-VALIDATE-COMPANY-EXIT
+                   END-IF
+               WHEN "DAT1"
+                   PERFORM 2412-VALIDATE-DATE
+                       THRU 2412-VALIDATE-DATE-EXIT
+               WHEN "MN01" WHEN "MN02" WHEN "MN03" WHEN "MN04"
+               WHEN "MN05" WHEN "MN06" WHEN "MN07" WHEN "MN08"
+               WHEN "MN09" WHEN "MN10"
+                   PERFORM 2414-VALIDATE-AMOUNT
+                       THRU 2414-VALIDATE-AMOUNT-EXIT
+               WHEN OTHER
+                   SET WS-CHANGE-INVALID TO TRUE
+                   MOVE "INVALID FIELD CODE" TO WS-REASON
+           END-EVALUATE.
+
+       2410-VALIDATE-FIELD-EXIT.
+           EXIT.
+
+      *================================================================
+       2412-VALIDATE-DATE.
+      *================================================================
+           IF TXN-NEW-VALUE-DATE NOT NUMERIC
+               SET WS-CHANGE-INVALID TO TRUE
+               MOVE "NEW DATE IS NOT NUMERIC" TO WS-REASON
+               GO TO 2412-VALIDATE-DATE-EXIT
+           END-IF.
+
+           DIVIDE TXN-NEW-VALUE-DATE BY 10000
+               GIVING WS-CHK-CCYY.
+           DIVIDE TXN-NEW-VALUE-DATE BY 100
+               GIVING WS-CHK-MM
+               REMAINDER WS-CHK-DD.
+           MOVE FUNCTION MOD (WS-CHK-MM, 100) TO WS-CHK-MM.
+           COMPUTE WS-CHK-CC = WS-CHK-CCYY / 100.
+           COMPUTE WS-CHK-YY = WS-CHK-CCYY - (WS-CHK-CC * 100).
+
+           IF WS-CHK-CC NOT = 19 AND WS-CHK-CC NOT = 20
+               SET WS-CHANGE-INVALID TO TRUE
+               MOVE "INVALID CENTURY" TO WS-REASON
+               GO TO 2412-VALIDATE-DATE-EXIT
+           END-IF.
+
+           IF WS-CHK-MM < 1 OR WS-CHK-MM > 12
+               SET WS-CHANGE-INVALID TO TRUE
+               MOVE "INVALID MONTH" TO WS-REASON
+               GO TO 2412-VALIDATE-DATE-EXIT
+           END-IF.
+
+           PERFORM 2413-DETERMINE-LEAP-YEAR
+               THRU 2413-DETERMINE-LEAP-YEAR-EXIT.
+
+           MOVE WS-CHK-MM TO WS-MONTH-IDX.
+           MOVE WS-DAYS-IN-MONTH (WS-MONTH-IDX) TO WS-MAX-DAY.
+
+           IF WS-MONTH-IDX = 2 AND WS-IS-LEAP
+               ADD 1 TO WS-MAX-DAY
+           END-IF.
+
+           IF WS-CHK-DD < 1 OR WS-CHK-DD > WS-MAX-DAY
+               SET WS-CHANGE-INVALID TO TRUE
+               MOVE "INVALID DAY FOR MONTH" TO WS-REASON
+           END-IF.
+
+       2412-VALIDATE-DATE-EXIT.
+           EXIT.
+
+      *================================================================
+       2413-DETERMINE-LEAP-YEAR.
+      *================================================================
+           SET WS-NOT-LEAP TO TRUE.
+
+           IF FUNCTION MOD (WS-CHK-CCYY, 4) = 0
+               SET WS-IS-LEAP TO TRUE
+               IF FUNCTION MOD (WS-CHK-CCYY, 100) = 0 AND
+                  FUNCTION MOD (WS-CHK-CCYY, 400) NOT = 0
+                   SET WS-NOT-LEAP TO TRUE
+               END-IF
+           END-IF.
+
+       2413-DETERMINE-LEAP-YEAR-EXIT.
+           EXIT.
+
+      *================================================================
+       2414-VALIDATE-AMOUNT.
+      *================================================================
+           IF TXN-NEW-VALUE-NUM NOT NUMERIC
+               SET WS-CHANGE-INVALID TO TRUE
+               MOVE "NEW AMOUNT IS NOT NUMERIC" TO WS-REASON
+               GO TO 2414-VALIDATE-AMOUNT-EXIT
+           END-IF.
+
+           IF TXN-NEW-SIGN NOT = "+" AND TXN-NEW-SIGN NOT = "-"
+               SET WS-CHANGE-INVALID TO TRUE
+               MOVE "NEW SIGN MUST BE + OR -" TO WS-REASON
+           END-IF.
+
+       2414-VALIDATE-AMOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       2416-VALIDATE-COMPANY.
+      *----------------------------------------------------------------
+      * MIRRORS TE007VAL'S INTAKE EDIT: A "COMP" CHANGE IS A LIVE,
+      * REPEATABLE MAINTENANCE TRANSACTION, NOT A ONE-TIME LOAD, SO
+      * THE NEW CODE GOES THROUGH THE SAME COMPXREF CHECKS TE007VAL
+      * PERFORMS FOR INTAKE -- ON FILE, ACTIVE, AND EFFECTIVE FOR THIS
+      * RECORD'S OWN TEST-DATE-TRT -- BEFORE IT IS ALLOWED ONTO ENRIDX.
+      *================================================================
+           MOVE TXN-NEW-VALUE (1:10) TO CMP-CODE.
+
+           READ CMP-IDX-FILE
+               INVALID KEY
+                   SET WS-CHANGE-INVALID TO TRUE
+                   MOVE "COMPANY CODE NOT ON FILE" TO WS-REASON
+                   GO TO 2416-VALIDATE-COMPANY-EXIT
+           END-READ.
+
+           IF CMP-INACTIVE
+               SET WS-CHANGE-INVALID TO TRUE
+               MOVE "COMPANY IS INACTIVE" TO WS-REASON
+               GO TO 2416-VALIDATE-COMPANY-EXIT
+           END-IF.
+
+           COMPUTE WS-DATE-TRT-CCYYMMDD =
+                   (TEST-DAT-TRT-SS OF TEST-ENR * 1000000) +
+                   (TEST-DAT-TRT-AA OF TEST-ENR * 10000) +
+                   (TEST-DAT-TRT-MM OF TEST-ENR * 100) +
+                    TEST-DAT-TRT-JJ OF TEST-ENR.
+
+           IF WS-DATE-TRT-CCYYMMDD < CMP-EFF-DATE OR
+              WS-DATE-TRT-CCYYMMDD > CMP-EXP-DATE
+               SET WS-CHANGE-INVALID TO TRUE
+               MOVE "OUTSIDE COMPANY EFFECTIVE RANGE" TO WS-REASON
+           END-IF.
+
+       2416-VALIDATE-COMPANY-EXIT.
+           EXIT.
+
+      *================================================================
+       2420-APPLY-CHANGE.
+      *================================================================
+           EVALUATE TXN-FIELD-CD
+               WHEN "LIB "
+                   MOVE TXN-NEW-VALUE (1:30) TO TEST-ENR-LIB
+               WHEN "COMP"
+                   MOVE TXN-NEW-VALUE (1:10) TO TEST-COMP
+               WHEN "DAT1"
+                   MOVE TXN-NEW-VALUE-DATE TO TEST-DATE1
+               WHEN "MN01" WHEN "MN02" WHEN "MN03" WHEN "MN04"
+               WHEN "MN05" WHEN "MN06" WHEN "MN07" WHEN "MN08"
+               WHEN "MN09" WHEN "MN10"
+                   PERFORM 2422-BUILD-AMOUNT-VALUE
+                       THRU 2422-BUILD-AMOUNT-VALUE-EXIT
+                   PERFORM 2424-STORE-AMOUNT-VALUE
+                       THRU 2424-STORE-AMOUNT-VALUE-EXIT
+           END-EVALUATE.
+
+           MOVE WS-CURRENT-DATE     TO TEST-LAST-UPD-DT.
+           MOVE WS-CURRENT-TIME     TO TEST-LAST-UPD-TM.
+           MOVE TXN-UPD-USER        TO TEST-LAST-UPD-USER.
+           MOVE TXN-UPD-JOB         TO TEST-LAST-UPD-JOB.
+           MOVE "TE06"              TO TEST-SRC-SYS-CD.
+
+       2420-APPLY-CHANGE-EXIT.
+           EXIT.
+
+      *================================================================
+       2422-BUILD-AMOUNT-VALUE.
+      *================================================================
+           MOVE TXN-NEW-VALUE-NUM TO WS-MNT-MAGNITUDE.
+
+           IF TXN-NEW-SIGN = "-"
+               COMPUTE WS-MNT-EDIT-VALUE = WS-MNT-MAGNITUDE * -1
+           ELSE
+               MOVE WS-MNT-MAGNITUDE TO WS-MNT-EDIT-VALUE
+           END-IF.
+
+       2422-BUILD-AMOUNT-VALUE-EXIT.
+           EXIT.
+
+      *================================================================
+       2424-STORE-AMOUNT-VALUE.
+      *----------------------------------------------------------------
+      * THE MOVE TO EACH TARGET ALIGNS THE DECIMAL POINT AND CONVERTS
+      * SIGN REPRESENTATION, SO ONE CANONICAL EDIT FIELD SERVES ALL
+      * TEN TEST-MNT-n TARGETS REGARDLESS OF THEIR OWN PICTURE/SIGN.
+      *================================================================
+           EVALUATE TXN-FIELD-CD
+               WHEN "MN01" MOVE WS-MNT-EDIT-VALUE TO TEST-MNT-1
+               WHEN "MN02" MOVE WS-MNT-EDIT-VALUE TO TEST-MNT-2
+               WHEN "MN03" MOVE WS-MNT-EDIT-VALUE TO TEST-MNT-3
+               WHEN "MN04" MOVE WS-MNT-EDIT-VALUE TO TEST-MNT-4
+               WHEN "MN05" MOVE WS-MNT-EDIT-VALUE TO TEST-MNT-5
+               WHEN "MN06" MOVE WS-MNT-EDIT-VALUE TO TEST-MNT-6
+               WHEN "MN07" MOVE WS-MNT-EDIT-VALUE TO TEST-MNT-7
+               WHEN "MN08" MOVE WS-MNT-EDIT-VALUE TO TEST-MNT-8
+               WHEN "MN09" MOVE WS-MNT-EDIT-VALUE TO TEST-MNT-9
+               WHEN "MN10" MOVE WS-MNT-EDIT-VALUE TO TEST-MNT-10
+           END-EVALUATE.
+
+       2424-STORE-AMOUNT-VALUE-EXIT.
+           EXIT.
+
+      *================================================================
+       2430-WRITE-REJECT.
+      *================================================================
+           MOVE TXN-KEY              TO MSUSP-KEY.
+           MOVE TXN-FIELD-CD          TO MSUSP-FIELD-CD.
+           MOVE TXN-NEW-VALUE         TO MSUSP-NEW-VALUE.
+           MOVE WS-REASON             TO MSUSP-REASON.
+
+           WRITE MSUSP-LINE.
+
+       2430-WRITE-REJECT-EXIT.
+           EXIT.
+
+      *================================================================
+       2440-REWRITE-AND-LOG.
+      *================================================================
+           COMPUTE WS-ENR-IDX-LEN =
+                   346 + (5 * TEST-SIMPLE-ARRAY-BEFORE-CNT)
+                       + (5 * TEST-SIMPLE-ARRAY-AFTER-CNT)
+                       + (15 * TEST-COMPLEXE-ARRAY-CNT).
+
+           REWRITE TEST-ENR.
+           IF NOT ENR-IDX-OK
+               DISPLAY "TE006INQ - REWRITE ERROR  KEY=" TEST-KEY-ENT
+                       "  STATUS=" WS-ENR-IDX-STATUS
+               GO TO 2440-REWRITE-AND-LOG-EXIT
+           END-IF.
+
+           MOVE TEST-ENR TO WS-AFTER-IMAGE.
+
+           CALL "TE004WAL" USING TXN-KEY
+                                  "C"
+                                  TXN-UPD-USER
+                                  TXN-UPD-JOB
+                                  "TE06"
+                                  WS-BEFORE-IMAGE
+                                  WS-AFTER-IMAGE
+                                  WS-CURRENT-DATE
+                                  WS-CURRENT-TIME
+                                  WS-AUDIT-RETURN-STATUS.
+
+       2440-REWRITE-AND-LOG-EXIT.
+           EXIT.
+
+      *================================================================
+       2500-WRITE-INQUIRY-DUMP.
+      *================================================================
+           MOVE TXN-KEY    TO RPT-KEY.
+           MOVE "I"        TO RPT-TXN-TYPE.
+           MOVE SPACES     TO RPT-FIELD-CD.
+           MOVE "INQUIRY " TO RPT-STATUS.
+           STRING "LIB=" TEST-ENR-LIB DELIMITED BY SIZE
+               INTO RPT-DETAIL.
+           WRITE RPT-LINE.
+
+           MOVE "INQUIRY " TO RPT-STATUS.
+           STRING "COMP=" TEST-COMP
+                  " DATE1=" TEST-DATE1
+                  " DATE-TRT=" TEST-DATE-TRT
+                  DELIMITED BY SIZE INTO RPT-DETAIL.
+           WRITE RPT-LINE.
+
+           STRING "MNT1-5=" TEST-MNT-1 " / " TEST-MNT-2 " / "
+                  TEST-MNT-3 " / " TEST-MNT-4 " / " TEST-MNT-5
+                  DELIMITED BY SIZE INTO RPT-DETAIL.
+           WRITE RPT-LINE.
+
+           STRING "MNT6-10=" TEST-MNT-6 " / " TEST-MNT-7 " / "
+                  TEST-MNT-8 " / " TEST-MNT-9 " / " TEST-MNT-10
+                  DELIMITED BY SIZE INTO RPT-DETAIL.
+           WRITE RPT-LINE.
+
+           PERFORM 2510-COUNT-CDST-POSITIONS
+               THRU 2510-COUNT-CDST-POSITIONS-EXIT.
+           MOVE WS-CDST-SET-COUNT              TO WS-CDST-SET-COUNT-ED.
+           MOVE TEST-SIMPLE-ARRAY-BEFORE-CNT   TO WS-ARR-BEF-CNT-ED.
+           MOVE TEST-SIMPLE-ARRAY-AFTER-CNT    TO WS-ARR-AFT-CNT-ED.
+           MOVE TEST-COMPLEXE-ARRAY-CNT        TO WS-CPLX-ARR-CNT-ED.
+           STRING "CDST SET-COUNT=" WS-CDST-SET-COUNT-ED
+                  " ARRAY-CNTS=" WS-ARR-BEF-CNT-ED
+                  "/" WS-ARR-AFT-CNT-ED
+                  "/" WS-CPLX-ARR-CNT-ED
+                  DELIMITED BY SIZE INTO RPT-DETAIL.
+           WRITE RPT-LINE.
+
+           STRING "LAST-UPD=" TEST-LAST-UPD-DT "/" TEST-LAST-UPD-TM
+                  " BY " TEST-LAST-UPD-USER "/" TEST-LAST-UPD-JOB
+                  DELIMITED BY SIZE INTO RPT-DETAIL.
+           WRITE RPT-LINE.
+
+       2500-WRITE-INQUIRY-DUMP-EXIT.
+           EXIT.
+
+      *================================================================
+       2510-COUNT-CDST-POSITIONS.
+      *================================================================
+           MOVE ZERO TO WS-CDST-SET-COUNT.
+
+           PERFORM 2512-TEST-ONE-POSITION
+               THRU 2512-TEST-ONE-POSITION-EXIT
+               VARYING WS-CDST-IDX FROM 1 BY 1
+               UNTIL WS-CDST-IDX > 40.
+
+       2510-COUNT-CDST-POSITIONS-EXIT.
+           EXIT.
+
+      *================================================================
+       2512-TEST-ONE-POSITION.
+      *================================================================
+           IF TEST-ENR-CDST (WS-CDST-IDX:1) NOT = SPACE AND
+              TEST-ENR-CDST (WS-CDST-IDX:1) NOT = "0"
+               ADD 1 TO WS-CDST-SET-COUNT
+           END-IF.
+
+       2512-TEST-ONE-POSITION-EXIT.
+           EXIT.
+
+      *================================================================
+       2600-WRITE-CHANGE-LINE.
+      *================================================================
+           MOVE TXN-KEY       TO RPT-KEY.
+           MOVE "C"           TO RPT-TXN-TYPE.
+           MOVE TXN-FIELD-CD   TO RPT-FIELD-CD.
+           MOVE "ACCEPTED"    TO RPT-STATUS.
+           STRING "NEW VALUE=" TXN-NEW-VALUE DELIMITED BY SIZE
+               INTO RPT-DETAIL.
+
+           WRITE RPT-LINE.
+
+       2600-WRITE-CHANGE-LINE-EXIT.
+           EXIT.
+
+      *================================================================
+       2900-WRITE-NOTFOUND-LINE.
+      *================================================================
+           MOVE TXN-KEY       TO RPT-KEY.
+           MOVE TXN-TYPE      TO RPT-TXN-TYPE.
+           MOVE TXN-FIELD-CD   TO RPT-FIELD-CD.
+           MOVE "NOTFOUND"    TO RPT-STATUS.
+           STRING "KEY NOT ON FILE" DELIMITED BY SIZE INTO RPT-DETAIL.
+
+           WRITE RPT-LINE.
+
+       2900-WRITE-NOTFOUND-LINE-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-TERMINATE.
+      *================================================================
+           CALL "TE004WAL" USING TXN-KEY
+                                  "X"
+                                  TXN-UPD-USER
+                                  TXN-UPD-JOB
+                                  "TE06"
+                                  WS-BEFORE-IMAGE
+                                  WS-AFTER-IMAGE
+                                  WS-CURRENT-DATE
+                                  WS-CURRENT-TIME
+                                  WS-AUDIT-RETURN-STATUS.
+
+           CLOSE ENR-IDX-FILE
+                 TXN-FILE
+                 RPT-FILE
+                 REJECT-FILE
+                 CMP-IDX-FILE.
+
+           DISPLAY "TE006INQ - INQUIRIES      : " WS-INQUIRY-COUNT.
+           DISPLAY "TE006INQ - CHANGES ACCEPT : " WS-ACCEPT-COUNT.
+           DISPLAY "TE006INQ - CHANGES REJECT : " WS-REJECT-COUNT.
+           DISPLAY "TE006INQ - KEYS NOT FOUND : " WS-NOTFOUND-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
