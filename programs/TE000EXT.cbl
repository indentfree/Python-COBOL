@@ -0,0 +1,410 @@
+      *================================================================
+      * PROGRAM-ID : TE000EXT
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * NIGHTLY SEQUENTIAL EXTRACT.
+      * READS THE INDEXED TEST-ENR MASTER (ENRIDX) SEQUENTIALLY, IN
+      * ASCENDING TEST-KEY-ENT ORDER, AND WRITES A PLAIN SEQUENTIAL
+      * EXTRACT FILE (ENREXT) FOR THE DOWNSTREAM JOBS THAT STILL NEED
+      * TO WALK THE WHOLE FILE IN KEY ORDER (SORTS, REPORTS, THE MAIN
+      * NIGHTLY PROCESSING RUN).  THIS IS THE MAIN NIGHTLY BATCH RUN
+      * AGAINST TEST-ENR, SO IT CARRIES ITS OWN CHECKPOINT/RESTART --
+      * SEE 1100-CHECK-RESTART-MODE AND 2900-WRITE-CHECKPOINT BELOW.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *   2026-08-09  DP   ADDED CHECKPOINT/RESTART (CONTROL CARD
+      *                    TE000CTL, CHECKPOINT FILE ENRCKPT), KEYED
+      *                    ON TEST-KEY-ENT WITH TEST-DATE-TRT AS A
+      *                    TIEBREAKER.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE000EXT.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENR-IDX-FILE ASSIGN TO "ENRIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TEST-KEY-ENT OF TEST-ENR
+               FILE STATUS IS WS-ENR-IDX-STATUS.
+
+           SELECT ENR-EXT-FILE ASSIGN TO "ENREXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-EXT-STATUS.
+
+           SELECT CTL-FILE ASSIGN TO "TE000CTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "ENRCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENR-IDX-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-IDX-LEN.
+           COPY "cobol-test.cpy".
+
+       FD  ENR-EXT-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-EXT-LEN.
+           COPY "cobol-test.cpy"
+               REPLACING TEST-ENR BY TEST-ENR-EXT
+                         TEST-SIMPLE-ARRAY-BEFORE-CNT
+                                  BY TEST-ARR-BEF-CNT-EXT
+                         TEST-SIMPLE-ARRAY-AFTER-CNT
+                                  BY TEST-ARR-AFT-CNT-EXT
+                         TEST-COMPLEXE-ARRAY-CNT
+                                  BY TEST-CPLX-ARR-CNT-EXT.
+
+      *----------------------------------------------------------------
+      * TE000CTL IS A ONE-CARD RESTART CONTROL FILE: "Y" IN COLUMN 1
+      * MEANS THIS RUN IS A RESTART OF A PRIOR RUN THAT DID NOT REACH
+      * END OF FILE; "N" (OR A MISSING CARD) MEANS A NORMAL FULL RUN.
+      *----------------------------------------------------------------
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+       01  CTL-RECORD.
+           03 CTL-RESTART-SW             PIC X(01).
+              88 CTL-RESTART-YES                    VALUE "Y".
+              88 CTL-RESTART-NO                     VALUE "N".
+           03 FILLER                     PIC X(79).
+
+      *----------------------------------------------------------------
+      * ENRCKPT HOLDS ONE ROW PER CHECKPOINT TAKEN DURING THIS RUN:
+      * THE LAST TEST-KEY-ENT EXTRACTED, ITS TEST-DATE-TRT (AS THE
+      * TIEBREAKER IF TEST-KEY-ENT WERE EVER NOT UNIQUE), AND THE
+      * RUNNING EXTRACT COUNT AT THAT POINT.  ON A RESTART, THE LAST
+      * ROW WRITTEN BY THE INTERRUPTED RUN TELLS THIS RUN WHERE TO
+      * PICK BACK UP.
+      *----------------------------------------------------------------
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-LINE.
+           03 CKPT-KEY                   PIC X(12).
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 CKPT-DATE-TRT               PIC 9(08).
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 CKPT-COUNT                  PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENR-IDX-STATUS           PIC X(02).
+           88 ENR-IDX-OK                           VALUE "00".
+
+       01  WS-ENR-EXT-STATUS           PIC X(02).
+           88 ENR-EXT-OK                           VALUE "00".
+
+      *----------------------------------------------------------------
+      * VARIABLE-LENGTH RECORD LENGTH FIELDS
+      * TEST-ENR IS A VARIABLE-LENGTH RECORD (371-546 BYTES) DRIVEN BY
+      * ITS THREE OCCURS-DEPENDING-ON TABLE COUNTS.  ON INPUT THE RUN-
+      * TIME SETS THESE FROM THE BYTE COUNT ACTUALLY READ; ON OUTPUT
+      * THEY MUST BE COMPUTED FROM THE RECORD'S COUNTS BEFORE THE
+      * WRITE.
+      *----------------------------------------------------------------
+       01  WS-ENR-IDX-LEN              PIC 9(04) COMP.
+       01  WS-ENR-EXT-LEN              PIC 9(04) COMP.
+
+       01  WS-CTL-STATUS                PIC X(02).
+           88 CTL-OK                               VALUE "00".
+
+       01  WS-CKPT-STATUS               PIC X(02).
+           88 CKPT-OK                              VALUE "00".
+
+       01  WS-COUNTERS.
+           03 WS-EXTRACT-COUNT         PIC 9(09) COMP.
+
+       01  WS-CKPT-CONTROL.
+           03 WS-CKPT-INTERVAL          PIC 9(09) COMP VALUE 1000.
+           03 WS-SINCE-LAST-CKPT        PIC 9(09) COMP.
+
+       01  WS-EOF-SW                   PIC X(01).
+           88 WS-EOF                               VALUE "Y".
+           88 WS-NOT-EOF                           VALUE "N".
+
+       01  WS-RESTART-SW                PIC X(01).
+           88 WS-RESTART-MODE                      VALUE "Y".
+           88 WS-NORMAL-MODE                       VALUE "N".
+
+       01  WS-SKIP-SW                   PIC X(01).
+           88 WS-SKIPPING                          VALUE "Y".
+           88 WS-NOT-SKIPPING                      VALUE "N".
+
+       01  WS-CKPT-READ-SW               PIC X(01).
+           88 WS-CKPT-READ-EOF                     VALUE "Y".
+           88 WS-CKPT-READ-NOT-EOF                 VALUE "N".
+
+      *----------------------------------------------------------------
+      * LAST KEY/DATE-TRT CHECKPOINTED BY A PRIOR (INTERRUPTED) RUN,
+      * AND THE CURRENT RECORD'S KEY/DATE-TRT, HELD AS ONE COMPOSITE
+      * ITEM EACH SO THE TWO CAN BE COMPARED IN A SINGLE IF, WITH
+      * TEST-DATE-TRT BREAKING A TIE ON TEST-KEY-ENT.
+      *----------------------------------------------------------------
+       01  WS-CKPT-LAST-COMPOSITE.
+           03 WS-CKPT-LAST-KEY           PIC X(12).
+           03 WS-CKPT-LAST-DATE-TRT       PIC 9(08).
+
+       01  WS-CURR-COMPOSITE.
+           03 WS-CURR-KEY                PIC X(12).
+           03 WS-CURR-DATE-TRT            PIC 9(08).
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-EXTRACT-RECORD
+               THRU 2000-EXTRACT-RECORD-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+      *================================================================
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-EXTRACT-COUNT.
+           MOVE ZERO TO WS-SINCE-LAST-CKPT.
+           SET WS-NOT-SKIPPING TO TRUE.
+
+           PERFORM 1100-CHECK-RESTART-MODE
+               THRU 1100-CHECK-RESTART-MODE-EXIT.
+
+           OPEN INPUT  ENR-IDX-FILE.
+           IF NOT ENR-IDX-OK
+               DISPLAY "TE000EXT - OPEN ERROR ON ENRIDX  STATUS="
+                       WS-ENR-IDX-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ENR-EXT-FILE.
+           IF NOT ENR-EXT-OK
+               DISPLAY "TE000EXT - OPEN ERROR ON ENREXT  STATUS="
+                       WS-ENR-EXT-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           IF WS-RESTART-MODE
+               PERFORM 1150-READ-LAST-CHECKPOINT
+                   THRU 1150-READ-LAST-CHECKPOINT-EXIT
+               SET WS-SKIPPING TO TRUE
+               PERFORM 1170-START-AT-CHECKPOINT
+                   THRU 1170-START-AT-CHECKPOINT-EXIT
+               OPEN EXTEND CKPT-FILE
+               IF NOT CKPT-OK
+                   DISPLAY "TE000EXT - OPEN ERROR ON ENRCKPT EXTEND  "
+                           "STATUS=" WS-CKPT-STATUS
+               END-IF
+               DISPLAY "TE000EXT - RESTARTING PAST KEY="
+                       WS-CKPT-LAST-KEY
+                       "  DATE-TRT=" WS-CKPT-LAST-DATE-TRT
+           ELSE
+               OPEN OUTPUT CKPT-FILE
+               IF NOT CKPT-OK
+                   DISPLAY "TE000EXT - OPEN ERROR ON ENRCKPT OUTPUT  "
+                           "STATUS=" WS-CKPT-STATUS
+               END-IF
+           END-IF.
+
+           IF WS-NOT-EOF
+               PERFORM 2100-READ-ENR-IDX
+                   THRU 2100-READ-ENR-IDX-EXIT
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+       1100-CHECK-RESTART-MODE.
+      *================================================================
+           MOVE "N" TO CTL-RESTART-SW.
+
+           OPEN INPUT CTL-FILE.
+           IF CTL-OK
+               READ CTL-FILE
+                   AT END
+                       MOVE "N" TO CTL-RESTART-SW
+               END-READ
+               CLOSE CTL-FILE
+           END-IF.
+
+           MOVE CTL-RESTART-SW TO WS-RESTART-SW.
+
+       1100-CHECK-RESTART-MODE-EXIT.
+           EXIT.
+
+      *================================================================
+       1150-READ-LAST-CHECKPOINT.
+      *================================================================
+           MOVE SPACES TO WS-CKPT-LAST-KEY.
+           MOVE ZERO   TO WS-CKPT-LAST-DATE-TRT.
+           SET WS-CKPT-READ-NOT-EOF TO TRUE.
+
+           OPEN INPUT CKPT-FILE.
+           IF NOT CKPT-OK
+               DISPLAY "TE000EXT - NO PRIOR CHECKPOINT FOUND, "
+                       "RESTART WILL PROCESS FROM THE START"
+               GO TO 1150-READ-LAST-CHECKPOINT-EXIT
+           END-IF.
+
+           PERFORM 1160-READ-ONE-CHECKPOINT
+               THRU 1160-READ-ONE-CHECKPOINT-EXIT
+               UNTIL WS-CKPT-READ-EOF.
+
+           CLOSE CKPT-FILE.
+
+       1150-READ-LAST-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+       1160-READ-ONE-CHECKPOINT.
+      *================================================================
+           READ CKPT-FILE
+               AT END
+                   SET WS-CKPT-READ-EOF TO TRUE
+                   GO TO 1160-READ-ONE-CHECKPOINT-EXIT
+           END-READ.
+
+           MOVE CKPT-KEY      TO WS-CKPT-LAST-KEY.
+           MOVE CKPT-DATE-TRT TO WS-CKPT-LAST-DATE-TRT.
+
+       1160-READ-ONE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+       1170-START-AT-CHECKPOINT.
+      *----------------------------------------------------------------
+      * POSITIONS ENRIDX DIRECTLY AT THE CHECKPOINTED KEY SO A RESTART
+      * PICKS UP WHERE THE INTERRUPTED RUN LEFT OFF INSTEAD OF RE-
+      * READING EVERY RECORD FROM THE TOP OF THE FILE.
+      * 2050-CHECK-SKIP-PAST-CHECKPOINT STILL GUARDS THE RECORDS READ
+      * RIGHT AFTER THE START, SINCE TEST-KEY-ENT ALONE CANNOT
+      * POSITION PAST A TEST-DATE-TRT TIEBREAK.
+      *----------------------------------------------------------------
+           MOVE WS-CKPT-LAST-KEY TO TEST-KEY-ENT OF TEST-ENR.
+
+           START ENR-IDX-FILE KEY IS NOT LESS THAN TEST-KEY-ENT OF
+                   TEST-ENR
+               INVALID KEY
+                   DISPLAY "TE000EXT - RESTART KEY NOT FOUND ON "
+                           "ENRIDX, KEY=" WS-CKPT-LAST-KEY
+                           "  -- NOTHING LEFT TO EXTRACT"
+                   SET WS-EOF TO TRUE
+           END-START.
+
+       1170-START-AT-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-EXTRACT-RECORD.
+      *================================================================
+           PERFORM 2050-CHECK-SKIP-PAST-CHECKPOINT
+               THRU 2050-CHECK-SKIP-PAST-CHECKPOINT-EXIT.
+
+           IF WS-NOT-SKIPPING
+               MOVE TEST-ENR TO TEST-ENR-EXT
+
+               COMPUTE WS-ENR-EXT-LEN =
+                       346 + (5 * TEST-ARR-BEF-CNT-EXT)
+                           + (5 * TEST-ARR-AFT-CNT-EXT)
+                           + (15 * TEST-CPLX-ARR-CNT-EXT)
+
+               WRITE TEST-ENR-EXT
+               IF ENR-EXT-OK
+                   ADD 1 TO WS-EXTRACT-COUNT
+                   ADD 1 TO WS-SINCE-LAST-CKPT
+               ELSE
+                   DISPLAY "TE000EXT - WRITE ERROR  KEY="
+                           TEST-KEY-ENT OF TEST-ENR-EXT
+                           "  STATUS=" WS-ENR-EXT-STATUS
+               END-IF
+
+               IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+                   PERFORM 2900-WRITE-CHECKPOINT
+                       THRU 2900-WRITE-CHECKPOINT-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 2100-READ-ENR-IDX
+               THRU 2100-READ-ENR-IDX-EXIT.
+
+       2000-EXTRACT-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2050-CHECK-SKIP-PAST-CHECKPOINT.
+      *================================================================
+           MOVE TEST-KEY-ENT OF TEST-ENR TO WS-CURR-KEY.
+
+           COMPUTE WS-CURR-DATE-TRT =
+                   (TEST-DAT-TRT-SS OF TEST-ENR * 1000000) +
+                   (TEST-DAT-TRT-AA OF TEST-ENR * 10000) +
+                   (TEST-DAT-TRT-MM OF TEST-ENR * 100) +
+                    TEST-DAT-TRT-JJ OF TEST-ENR.
+
+           IF WS-RESTART-MODE AND WS-SKIPPING
+               IF WS-CURR-COMPOSITE > WS-CKPT-LAST-COMPOSITE
+                   SET WS-NOT-SKIPPING TO TRUE
+               END-IF
+           END-IF.
+
+       2050-CHECK-SKIP-PAST-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+       2100-READ-ENR-IDX.
+      *================================================================
+           READ ENR-IDX-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-READ-ENR-IDX-EXIT.
+           EXIT.
+
+      *================================================================
+       2900-WRITE-CHECKPOINT.
+      *================================================================
+           MOVE WS-CURR-KEY       TO CKPT-KEY.
+           MOVE WS-CURR-DATE-TRT  TO CKPT-DATE-TRT.
+           MOVE WS-EXTRACT-COUNT  TO CKPT-COUNT.
+
+           WRITE CKPT-LINE.
+
+           MOVE ZERO TO WS-SINCE-LAST-CKPT.
+
+       2900-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-TERMINATE.
+      *================================================================
+           IF WS-EXTRACT-COUNT > 0
+               PERFORM 2900-WRITE-CHECKPOINT
+                   THRU 2900-WRITE-CHECKPOINT-EXIT
+           END-IF.
+
+           CLOSE ENR-IDX-FILE
+                 ENR-EXT-FILE
+                 CKPT-FILE.
+
+           DISPLAY "TE000EXT - RECORDS EXTRACTED: " WS-EXTRACT-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
