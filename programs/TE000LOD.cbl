@@ -0,0 +1,189 @@
+      *================================================================
+      * PROGRAM-ID : TE000LOD
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * ONE-TIME CONVERSION / LOAD JOB.
+      * READS THE EXISTING TEST-ENR SEQUENTIAL MASTER (ENRSEQ) AND
+      * BUILDS THE INDEXED (KSDS) VERSION OF THE MASTER (ENRIDX),
+      * KEYED ON TEST-KEY-ENT, SO THAT AD-HOC LOOKUPS AND SINGLE
+      * RECORD CORRECTIONS NO LONGER REQUIRE A FULL SEQUENTIAL PASS.
+      *
+      * THIS JOB IS RUN ONCE TO ESTABLISH THE INDEXED MASTER AND
+      * AFTER THAT ONLY AS A RE-LOAD IN THE EVENT THE INDEXED FILE
+      * HAS TO BE REBUILT FROM THE SEQUENTIAL BACKUP.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE000LOD.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENR-SEQ-FILE ASSIGN TO "ENRSEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-SEQ-STATUS.
+
+           SELECT ENR-IDX-FILE ASSIGN TO "ENRIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TEST-KEY-ENT OF TEST-ENR-IDX
+               FILE STATUS IS WS-ENR-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENR-SEQ-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-SEQ-LEN.
+           COPY "cobol-test.cpy".
+
+       FD  ENR-IDX-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-IDX-LEN.
+           COPY "cobol-test.cpy"
+               REPLACING TEST-ENR BY TEST-ENR-IDX
+                         TEST-SIMPLE-ARRAY-BEFORE-CNT
+                                  BY TEST-ARR-BEF-CNT-IDX
+                         TEST-SIMPLE-ARRAY-AFTER-CNT
+                                  BY TEST-ARR-AFT-CNT-IDX
+                         TEST-COMPLEXE-ARRAY-CNT
+                                  BY TEST-CPLX-ARR-CNT-IDX.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * FILE STATUS SWITCHES
+      *----------------------------------------------------------------
+       01  WS-ENR-SEQ-STATUS           PIC X(02).
+           88 ENR-SEQ-OK                         VALUE "00".
+           88 ENR-SEQ-EOF                         VALUE "10".
+
+       01  WS-ENR-IDX-STATUS           PIC X(02).
+           88 ENR-IDX-OK                          VALUE "00".
+
+      *----------------------------------------------------------------
+      * VARIABLE-LENGTH RECORD LENGTH FIELDS
+      * TEST-ENR IS A VARIABLE-LENGTH RECORD (371-546 BYTES) DRIVEN BY
+      * ITS THREE OCCURS-DEPENDING-ON TABLE COUNTS.  ON INPUT THE RUN-
+      * TIME SETS THESE FROM THE BYTE COUNT ACTUALLY READ; ON OUTPUT
+      * THEY MUST BE COMPUTED FROM THE RECORD'S COUNTS BEFORE THE
+      * WRITE.
+      *----------------------------------------------------------------
+       01  WS-ENR-SEQ-LEN              PIC 9(04) COMP.
+       01  WS-ENR-IDX-LEN              PIC 9(04) COMP.
+
+      *----------------------------------------------------------------
+      * COUNTERS
+      *----------------------------------------------------------------
+       01  WS-COUNTERS.
+           03 WS-READ-COUNT            PIC 9(09) COMP.
+           03 WS-WRITE-COUNT           PIC 9(09) COMP.
+           03 WS-REJECT-COUNT          PIC 9(09) COMP.
+
+       01  WS-EOF-SW                   PIC X(01).
+           88 WS-EOF                              VALUE "Y".
+           88 WS-NOT-EOF                          VALUE "N".
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-LOAD-RECORD
+               THRU 2000-LOAD-RECORD-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+      *================================================================
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-READ-COUNT
+                        WS-WRITE-COUNT
+                        WS-REJECT-COUNT.
+
+           OPEN INPUT  ENR-SEQ-FILE.
+           IF NOT ENR-SEQ-OK
+               DISPLAY "TE000LOD - OPEN ERROR ON ENRSEQ  STATUS="
+                       WS-ENR-SEQ-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ENR-IDX-FILE.
+           IF NOT ENR-IDX-OK
+               DISPLAY "TE000LOD - OPEN ERROR ON ENRIDX  STATUS="
+                       WS-ENR-IDX-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-ENR-SEQ
+               THRU 2100-READ-ENR-SEQ-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-LOAD-RECORD.
+      *================================================================
+           MOVE TEST-ENR TO TEST-ENR-IDX.
+
+           COMPUTE WS-ENR-IDX-LEN =
+                   346 + (5 * TEST-ARR-BEF-CNT-IDX)
+                       + (5 * TEST-ARR-AFT-CNT-IDX)
+                       + (15 * TEST-CPLX-ARR-CNT-IDX).
+
+           WRITE TEST-ENR-IDX.
+           IF ENR-IDX-OK
+               ADD 1 TO WS-WRITE-COUNT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "TE000LOD - WRITE ERROR  KEY="
+                       TEST-KEY-ENT OF TEST-ENR-IDX
+                       "  STATUS=" WS-ENR-IDX-STATUS
+           END-IF.
+
+           PERFORM 2100-READ-ENR-SEQ
+               THRU 2100-READ-ENR-SEQ-EXIT.
+
+       2000-LOAD-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2100-READ-ENR-SEQ.
+      *================================================================
+           READ ENR-SEQ-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-READ-ENR-SEQ-EXIT
+           END-READ.
+
+           ADD 1 TO WS-READ-COUNT.
+
+       2100-READ-ENR-SEQ-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-TERMINATE.
+      *================================================================
+           CLOSE ENR-SEQ-FILE
+                 ENR-IDX-FILE.
+
+           DISPLAY "TE000LOD - RECORDS READ    : " WS-READ-COUNT.
+           DISPLAY "TE000LOD - RECORDS LOADED  : " WS-WRITE-COUNT.
+           DISPLAY "TE000LOD - RECORDS REJECTED: " WS-REJECT-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
