@@ -0,0 +1,154 @@
+      *================================================================
+      * PROGRAM-ID : TE007LOD
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * LOAD / RE-LOAD JOB FOR THE COMPANY CROSS-REFERENCE FILE.
+      * READS THE MAINTAINED SEQUENTIAL SOURCE (COMPXSEQ) AND BUILDS
+      * THE INDEXED CROSS-REFERENCE FILE (COMPXREF), KEYED ON
+      * CMP-CODE, THAT TE007VAL VALIDATES EVERY TEST-COMP AGAINST.
+      * RUN WHENEVER THE COMPANY LIST CHANGES OR THE INDEXED FILE
+      * HAS TO BE REBUILT FROM THE SEQUENTIAL SOURCE.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE007LOD.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMP-SEQ-FILE ASSIGN TO "COMPXSEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CMP-SEQ-STATUS.
+
+           SELECT CMP-IDX-FILE ASSIGN TO "COMPXREF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CMP-CODE OF COMP-XREF-RECORD-IDX
+               FILE STATUS IS WS-CMP-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CMP-SEQ-FILE
+           RECORDING MODE IS F.
+           COPY "TE007CMP.cpy".
+
+       FD  CMP-IDX-FILE
+           RECORDING MODE IS F.
+           COPY "TE007CMP.cpy"
+               REPLACING COMP-XREF-RECORD BY COMP-XREF-RECORD-IDX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CMP-SEQ-STATUS            PIC X(02).
+           88 CMP-SEQ-OK                          VALUE "00".
+           88 CMP-SEQ-EOF                          VALUE "10".
+
+       01  WS-CMP-IDX-STATUS            PIC X(02).
+           88 CMP-IDX-OK                           VALUE "00".
+
+       01  WS-COUNTERS.
+           03 WS-READ-COUNT             PIC 9(09) COMP.
+           03 WS-WRITE-COUNT            PIC 9(09) COMP.
+           03 WS-REJECT-COUNT           PIC 9(09) COMP.
+
+       01  WS-EOF-SW                    PIC X(01).
+           88 WS-EOF                               VALUE "Y".
+           88 WS-NOT-EOF                           VALUE "N".
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-LOAD-RECORD
+               THRU 2000-LOAD-RECORD-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+      *================================================================
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-READ-COUNT WS-WRITE-COUNT WS-REJECT-COUNT.
+
+           OPEN INPUT  CMP-SEQ-FILE.
+           IF NOT CMP-SEQ-OK
+               DISPLAY "TE007LOD - OPEN ERROR ON COMPXSEQ  STATUS="
+                       WS-CMP-SEQ-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT CMP-IDX-FILE.
+           IF NOT CMP-IDX-OK
+               DISPLAY "TE007LOD - OPEN ERROR ON COMPXREF  STATUS="
+                       WS-CMP-IDX-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-CMP-SEQ
+               THRU 2100-READ-CMP-SEQ-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-LOAD-RECORD.
+      *================================================================
+           MOVE COMP-XREF-RECORD TO COMP-XREF-RECORD-IDX.
+
+           WRITE COMP-XREF-RECORD-IDX.
+           IF CMP-IDX-OK
+               ADD 1 TO WS-WRITE-COUNT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "TE007LOD - WRITE ERROR  CODE="
+                       CMP-CODE OF COMP-XREF-RECORD-IDX
+                       "  STATUS=" WS-CMP-IDX-STATUS
+           END-IF.
+
+           PERFORM 2100-READ-CMP-SEQ
+               THRU 2100-READ-CMP-SEQ-EXIT.
+
+       2000-LOAD-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2100-READ-CMP-SEQ.
+      *================================================================
+           READ CMP-SEQ-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-READ-CMP-SEQ-EXIT
+           END-READ.
+
+           ADD 1 TO WS-READ-COUNT.
+
+       2100-READ-CMP-SEQ-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-TERMINATE.
+      *================================================================
+           CLOSE CMP-SEQ-FILE
+                 CMP-IDX-FILE.
+
+           DISPLAY "TE007LOD - RECORDS READ    : " WS-READ-COUNT.
+           DISPLAY "TE007LOD - RECORDS LOADED  : " WS-WRITE-COUNT.
+           DISPLAY "TE007LOD - RECORDS REJECTED: " WS-REJECT-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
