@@ -0,0 +1,519 @@
+      *================================================================
+      * PROGRAM-ID : TE009BAL
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * CONTROL-TOTAL BALANCING REPORT AND DOWNSTREAM EXTRACT, BY
+      * TEST-COMP.  READS THE FULLY VALIDATED RECORDS (ENRCOK, TE007VAL
+      * OUTPUT), SORTS THEM INTO TEST-COMP / TEST-KEY-ENT SEQUENCE, AND
+      * ON EACH CHANGE OF TEST-COMP WRITES A CONTROL LINE TO BALRPT WITH
+      * THE RECORD COUNT AND THE SUM OF TEST-MNT-1 THRU TEST-MNT-10 FOR
+      * THAT COMPANY; A FINAL GRAND-TOTAL LINE CARRIES THE SAME FIGURES
+      * ACROSS ALL COMPANIES.  EVERY RECORD ALSO GOES TO THE DOWNSTREAM
+      * EXTRACT (COMPEXT) -- TEST-COMP, TEST-KEY-ENT, TEST-ENR-LIB, AND
+      * TEST-DATE-TRT -- AND COMPEXT ALSO CARRIES ITS OWN COPY OF THE
+      * PER-COMPANY AND GRAND CONTROL TOTALS, SO THE RECEIVING
+      * REPORTING SYSTEM CAN BALANCE AGAINST BALRPT WITHOUT HAVING TO
+      * RE-KEY BALRPT'S FIGURES BY HAND.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE009BAL.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENR-COK-FILE ASSIGN TO "ENRCOK"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-COK-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+
+           SELECT BAL-RPT-FILE ASSIGN TO "BALRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAL-RPT-STATUS.
+
+           SELECT COMP-EXT-FILE ASSIGN TO "COMPEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-COMP-EXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENR-COK-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-COK-LEN.
+           COPY "cobol-test.cpy".
+
+      *----------------------------------------------------------------
+      * SORT WORK FILE -- SAME TEST-ENR SHAPE, SORTED INTO TEST-COMP
+      * WITHIN TEST-KEY-ENT SEQUENCE FOR THE CONTROL-BREAK LOGIC BELOW.
+      *----------------------------------------------------------------
+       SD  SORT-WORK-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-SRT-LEN.
+           COPY "cobol-test.cpy"
+               REPLACING TEST-ENR BY TEST-ENR-SRT
+                         TEST-SIMPLE-ARRAY-BEFORE-CNT
+                                  BY TEST-ARR-BEF-CNT-SRT
+                         TEST-SIMPLE-ARRAY-AFTER-CNT
+                                  BY TEST-ARR-AFT-CNT-SRT
+                         TEST-COMPLEXE-ARRAY-CNT
+                                  BY TEST-CPLX-ARR-CNT-SRT.
+
+      *----------------------------------------------------------------
+      * BALRPT -- ONE LINE PER TEST-COMP CONTROL BREAK, THEN ONE GRAND
+      * TOTAL LINE.  BAL-MNT-GROUP CARRIES THE TEN TEST-MNT-n TOTALS IN
+      * THE SAME ORDER AS COBOL-TEST.CPY'S TEST-MNT-1 THRU TEST-MNT-10.
+      *----------------------------------------------------------------
+       FD  BAL-RPT-FILE
+           RECORDING MODE IS F.
+       01  BAL-LINE.
+           03 BAL-LINE-TYPE               PIC X(08).
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 BAL-COMP                    PIC X(10).
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 BAL-RECORD-COUNT            PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 BAL-MNT-GROUP OCCURS 10 TIMES.
+              04 BAL-MNT-TOTAL                PIC -(10)9.99.
+              04 FILLER                      PIC X(01) VALUE SPACE.
+
+      *----------------------------------------------------------------
+      * COMPEXT -- ONE ROW PER VALIDATED TEST-ENR RECORD, FOR THE
+      * DOWNSTREAM REPORTING SYSTEM'S INTAKE, PLUS THE SAME PER-COMPANY
+      * AND GRAND CONTROL TOTALS WRITTEN TO BALRPT -- CARRIED BY
+      * EXT-LINE-TYPE THE SAME WAY BAL-LINE-TYPE DISTINGUISHES BALRPT'S
+      * ROWS -- SO THE RECEIVING SYSTEM CAN BALANCE WITHOUT RE-KEYING
+      * BALRPT'S FIGURES BY HAND.
+      *----------------------------------------------------------------
+       FD  COMP-EXT-FILE
+           RECORDING MODE IS F.
+       01  EXT-LINE.
+           03 EXT-LINE-TYPE                PIC X(08).
+           03 FILLER                      PIC X(02) VALUE SPACES.
+           03 EXT-COMP                    PIC X(10).
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 EXT-KEY                     PIC X(12).
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 EXT-LIB                     PIC X(30).
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 EXT-DATE-TRT                PIC 9(08).
+           03 FILLER                      PIC X(02) VALUE SPACES.
+           03 EXT-RECORD-COUNT            PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER                      PIC X(02) VALUE SPACES.
+           03 EXT-MNT-GROUP OCCURS 10 TIMES.
+              04 EXT-MNT-TOTAL                PIC -(10)9.99.
+              04 FILLER                      PIC X(01) VALUE SPACE.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * VARIABLE-LENGTH RECORD LENGTH FIELDS - SEE cobol-test.cpy.
+      *----------------------------------------------------------------
+       01  WS-ENR-COK-LEN                PIC 9(04) COMP.
+       01  WS-ENR-SRT-LEN                PIC 9(04) COMP.
+
+       01  WS-ENR-COK-STATUS             PIC X(02).
+           88 ENR-COK-OK                           VALUE "00".
+
+       01  WS-BAL-RPT-STATUS             PIC X(02).
+           88 BAL-RPT-OK                            VALUE "00".
+
+       01  WS-COMP-EXT-STATUS            PIC X(02).
+           88 COMP-EXT-OK                           VALUE "00".
+
+       01  WS-EOF-SW                     PIC X(01).
+           88 WS-EOF                               VALUE "Y".
+           88 WS-NOT-EOF                           VALUE "N".
+
+       01  WS-FIRST-SW                   PIC X(01).
+           88 WS-FIRST-RECORD                      VALUE "Y".
+           88 WS-NOT-FIRST-RECORD                  VALUE "N".
+
+       01  WS-BREAK-COMP                 PIC X(10).
+
+       01  WS-SUB                        PIC 9(02) COMP.
+
+       01  WS-MNT-EDIT                   PIC S9(10)V9(9).
+
+       01  WS-COMPANY-TOTALS.
+           03 WS-COMP-RECORD-COUNT       PIC 9(09) COMP.
+           03 WS-COMP-MNT-TOTAL OCCURS 10 TIMES
+                                         PIC S9(11)V9(2) COMP-3.
+
+       01  WS-GRAND-TOTALS.
+           03 WS-GRAND-RECORD-COUNT      PIC 9(09) COMP.
+           03 WS-GRAND-COMPANY-COUNT     PIC 9(09) COMP.
+           03 WS-GRAND-MNT-TOTAL OCCURS 10 TIMES
+                                         PIC S9(11)V9(2) COMP-3.
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY TEST-COMP OF TEST-ENR-SRT
+                                 TEST-KEY-ENT OF TEST-ENR-SRT
+               USING ENR-COK-FILE
+               OUTPUT PROCEDURE IS 2000-PRODUCE-OUTPUT
+                   THRU 2000-PRODUCE-OUTPUT-EXIT.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+      *================================================================
+           SET WS-FIRST-RECORD TO TRUE.
+           MOVE SPACES TO WS-BREAK-COMP.
+           MOVE ZERO TO WS-COMP-RECORD-COUNT.
+           MOVE ZERO TO WS-GRAND-RECORD-COUNT
+                        WS-GRAND-COMPANY-COUNT.
+
+           PERFORM 1100-ZERO-COMPANY-TABLE
+               THRU 1100-ZERO-COMPANY-TABLE-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10.
+
+           PERFORM 1150-ZERO-GRAND-TABLE
+               THRU 1150-ZERO-GRAND-TABLE-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+       1100-ZERO-COMPANY-TABLE.
+      *----------------------------------------------------------------
+      * COMPANY-LEVEL TOTALS ONLY.  CALLED ONCE AT START-UP AND AGAIN
+      * FROM 2900-WRITE-COMPANY-TOTAL AFTER EACH CONTROL BREAK -- IT
+      * MUST NEVER TOUCH WS-GRAND-MNT-TOTAL, WHICH HAS TO SURVIVE
+      * EVERY CONTROL BREAK TO THE END OF THE RUN.
+      *================================================================
+           MOVE ZERO TO WS-COMP-MNT-TOTAL (WS-SUB).
+
+       1100-ZERO-COMPANY-TABLE-EXIT.
+           EXIT.
+
+      *================================================================
+       1150-ZERO-GRAND-TABLE.
+      *----------------------------------------------------------------
+      * GRAND-TOTAL TABLE.  CALLED ONLY ONCE, AT START-UP.
+      *================================================================
+           MOVE ZERO TO WS-GRAND-MNT-TOTAL (WS-SUB).
+
+       1150-ZERO-GRAND-TABLE-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-PRODUCE-OUTPUT.
+      *================================================================
+           MOVE "N" TO WS-EOF-SW.
+
+           OPEN OUTPUT BAL-RPT-FILE.
+           IF NOT BAL-RPT-OK
+               DISPLAY "TE009BAL - OPEN ERROR ON BALRPT  STATUS="
+                       WS-BAL-RPT-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 2000-PRODUCE-OUTPUT-EXIT
+           END-IF.
+
+           OPEN OUTPUT COMP-EXT-FILE.
+           IF NOT COMP-EXT-OK
+               DISPLAY "TE009BAL - OPEN ERROR ON COMPEXT  STATUS="
+                       WS-COMP-EXT-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 2000-PRODUCE-OUTPUT-EXIT
+           END-IF.
+
+           PERFORM 2100-RETURN-SORTED-RECORD
+               THRU 2100-RETURN-SORTED-RECORD-EXIT.
+
+           PERFORM 2200-PROCESS-SORTED-RECORD
+               THRU 2200-PROCESS-SORTED-RECORD-EXIT
+               UNTIL WS-EOF.
+
+           IF WS-NOT-FIRST-RECORD
+               PERFORM 2900-WRITE-COMPANY-TOTAL
+                   THRU 2900-WRITE-COMPANY-TOTAL-EXIT
+           END-IF.
+
+           PERFORM 2950-WRITE-GRAND-TOTAL
+               THRU 2950-WRITE-GRAND-TOTAL-EXIT.
+
+           CLOSE BAL-RPT-FILE
+                 COMP-EXT-FILE.
+
+       2000-PRODUCE-OUTPUT-EXIT.
+           EXIT.
+
+      *================================================================
+       2100-RETURN-SORTED-RECORD.
+      *================================================================
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-RETURN.
+
+       2100-RETURN-SORTED-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2200-PROCESS-SORTED-RECORD.
+      *================================================================
+           IF WS-FIRST-RECORD
+               MOVE TEST-COMP OF TEST-ENR-SRT TO WS-BREAK-COMP
+               SET WS-NOT-FIRST-RECORD TO TRUE
+           ELSE
+               IF TEST-COMP OF TEST-ENR-SRT NOT = WS-BREAK-COMP
+                   PERFORM 2900-WRITE-COMPANY-TOTAL
+                       THRU 2900-WRITE-COMPANY-TOTAL-EXIT
+                   MOVE TEST-COMP OF TEST-ENR-SRT TO WS-BREAK-COMP
+               END-IF
+           END-IF.
+
+           PERFORM 2210-ACCUMULATE-RECORD
+               THRU 2210-ACCUMULATE-RECORD-EXIT.
+
+           PERFORM 2220-WRITE-EXTRACT-LINE
+               THRU 2220-WRITE-EXTRACT-LINE-EXIT.
+
+           PERFORM 2100-RETURN-SORTED-RECORD
+               THRU 2100-RETURN-SORTED-RECORD-EXIT.
+
+       2200-PROCESS-SORTED-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2210-ACCUMULATE-RECORD.
+      *================================================================
+           ADD 1 TO WS-COMP-RECORD-COUNT.
+           ADD 1 TO WS-GRAND-RECORD-COUNT.
+
+           MOVE TEST-MNT-1 OF TEST-ENR-SRT TO WS-MNT-EDIT.
+           ADD WS-MNT-EDIT TO WS-COMP-MNT-TOTAL (1)
+                               WS-GRAND-MNT-TOTAL (1).
+
+           MOVE TEST-MNT-2 OF TEST-ENR-SRT TO WS-MNT-EDIT.
+           ADD WS-MNT-EDIT TO WS-COMP-MNT-TOTAL (2)
+                               WS-GRAND-MNT-TOTAL (2).
+
+           MOVE TEST-MNT-3 OF TEST-ENR-SRT TO WS-MNT-EDIT.
+           ADD WS-MNT-EDIT TO WS-COMP-MNT-TOTAL (3)
+                               WS-GRAND-MNT-TOTAL (3).
+
+           MOVE TEST-MNT-4 OF TEST-ENR-SRT TO WS-MNT-EDIT.
+           ADD WS-MNT-EDIT TO WS-COMP-MNT-TOTAL (4)
+                               WS-GRAND-MNT-TOTAL (4).
+
+           MOVE TEST-MNT-5 OF TEST-ENR-SRT TO WS-MNT-EDIT.
+           ADD WS-MNT-EDIT TO WS-COMP-MNT-TOTAL (5)
+                               WS-GRAND-MNT-TOTAL (5).
+
+           MOVE TEST-MNT-6 OF TEST-ENR-SRT TO WS-MNT-EDIT.
+           ADD WS-MNT-EDIT TO WS-COMP-MNT-TOTAL (6)
+                               WS-GRAND-MNT-TOTAL (6).
+
+           MOVE TEST-MNT-7 OF TEST-ENR-SRT TO WS-MNT-EDIT.
+           ADD WS-MNT-EDIT TO WS-COMP-MNT-TOTAL (7)
+                               WS-GRAND-MNT-TOTAL (7).
+
+           MOVE TEST-MNT-8 OF TEST-ENR-SRT TO WS-MNT-EDIT.
+           ADD WS-MNT-EDIT TO WS-COMP-MNT-TOTAL (8)
+                               WS-GRAND-MNT-TOTAL (8).
+
+           MOVE TEST-MNT-9 OF TEST-ENR-SRT TO WS-MNT-EDIT.
+           ADD WS-MNT-EDIT TO WS-COMP-MNT-TOTAL (9)
+                               WS-GRAND-MNT-TOTAL (9).
+
+           MOVE TEST-MNT-10 OF TEST-ENR-SRT TO WS-MNT-EDIT.
+           ADD WS-MNT-EDIT TO WS-COMP-MNT-TOTAL (10)
+                               WS-GRAND-MNT-TOTAL (10).
+
+       2210-ACCUMULATE-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2220-WRITE-EXTRACT-LINE.
+      *================================================================
+           INITIALIZE EXT-LINE.
+
+           MOVE "DETAIL  " TO EXT-LINE-TYPE.
+           MOVE TEST-COMP OF TEST-ENR-SRT     TO EXT-COMP.
+           MOVE TEST-KEY-ENT OF TEST-ENR-SRT  TO EXT-KEY.
+           MOVE TEST-ENR-LIB OF TEST-ENR-SRT  TO EXT-LIB.
+
+           COMPUTE EXT-DATE-TRT =
+                   (TEST-DAT-TRT-SS OF TEST-ENR-SRT * 1000000) +
+                   (TEST-DAT-TRT-AA OF TEST-ENR-SRT * 10000) +
+                   (TEST-DAT-TRT-MM OF TEST-ENR-SRT * 100) +
+                    TEST-DAT-TRT-JJ OF TEST-ENR-SRT.
+
+           WRITE EXT-LINE.
+           IF NOT COMP-EXT-OK
+               DISPLAY "TE009BAL - WRITE ERROR ON COMPEXT  KEY="
+                       EXT-KEY "  STATUS=" WS-COMP-EXT-STATUS
+           END-IF.
+
+       2220-WRITE-EXTRACT-LINE-EXIT.
+           EXIT.
+
+      *================================================================
+       2900-WRITE-COMPANY-TOTAL.
+      *================================================================
+           MOVE "COMPANY " TO BAL-LINE-TYPE.
+           MOVE WS-BREAK-COMP TO BAL-COMP.
+           MOVE WS-COMP-RECORD-COUNT TO BAL-RECORD-COUNT.
+
+           PERFORM 2910-BUILD-COMPANY-AMOUNT
+               THRU 2910-BUILD-COMPANY-AMOUNT-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10.
+
+           WRITE BAL-LINE.
+           IF NOT BAL-RPT-OK
+               DISPLAY "TE009BAL - WRITE ERROR ON BALRPT  COMP="
+                       BAL-COMP "  STATUS=" WS-BAL-RPT-STATUS
+           END-IF.
+
+           PERFORM 2920-WRITE-COMPANY-EXTRACT-TOTAL
+               THRU 2920-WRITE-COMPANY-EXTRACT-TOTAL-EXIT.
+
+           ADD 1 TO WS-GRAND-COMPANY-COUNT.
+
+           MOVE ZERO TO WS-COMP-RECORD-COUNT.
+
+           PERFORM 1100-ZERO-COMPANY-TABLE
+               THRU 1100-ZERO-COMPANY-TABLE-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10.
+
+       2900-WRITE-COMPANY-TOTAL-EXIT.
+           EXIT.
+
+      *================================================================
+       2910-BUILD-COMPANY-AMOUNT.
+      *================================================================
+           MOVE WS-COMP-MNT-TOTAL (WS-SUB) TO BAL-MNT-TOTAL (WS-SUB).
+
+       2910-BUILD-COMPANY-AMOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       2920-WRITE-COMPANY-EXTRACT-TOTAL.
+      *----------------------------------------------------------------
+      * COMPEXT'S COPY OF THE CONTROL LINE JUST WRITTEN TO BALRPT BY
+      * 2900-WRITE-COMPANY-TOTAL, SO THE DOWNSTREAM SYSTEM HAS THE
+      * SAME PER-COMPANY FIGURES TO BALANCE AGAINST.
+      *================================================================
+           INITIALIZE EXT-LINE.
+
+           MOVE "COMPANY " TO EXT-LINE-TYPE.
+           MOVE WS-BREAK-COMP TO EXT-COMP.
+           MOVE WS-COMP-RECORD-COUNT TO EXT-RECORD-COUNT.
+
+           PERFORM 2925-BUILD-COMPANY-EXTRACT-AMOUNT
+               THRU 2925-BUILD-COMPANY-EXTRACT-AMOUNT-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10.
+
+           WRITE EXT-LINE.
+           IF NOT COMP-EXT-OK
+               DISPLAY "TE009BAL - WRITE ERROR ON COMPEXT  COMPANY "
+                       "TOTAL  COMP=" EXT-COMP
+                       "  STATUS=" WS-COMP-EXT-STATUS
+           END-IF.
+
+       2920-WRITE-COMPANY-EXTRACT-TOTAL-EXIT.
+           EXIT.
+
+      *================================================================
+       2925-BUILD-COMPANY-EXTRACT-AMOUNT.
+      *================================================================
+           MOVE WS-COMP-MNT-TOTAL (WS-SUB) TO EXT-MNT-TOTAL (WS-SUB).
+
+       2925-BUILD-COMPANY-EXTRACT-AMOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       2950-WRITE-GRAND-TOTAL.
+      *================================================================
+           MOVE "GRAND   " TO BAL-LINE-TYPE.
+           MOVE SPACES TO BAL-COMP.
+           MOVE WS-GRAND-RECORD-COUNT TO BAL-RECORD-COUNT.
+
+           PERFORM 2960-BUILD-GRAND-AMOUNT
+               THRU 2960-BUILD-GRAND-AMOUNT-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10.
+
+           WRITE BAL-LINE.
+           IF NOT BAL-RPT-OK
+               DISPLAY "TE009BAL - WRITE ERROR ON BALRPT  GRAND TOTAL"
+                       "  STATUS=" WS-BAL-RPT-STATUS
+           END-IF.
+
+           PERFORM 2970-WRITE-GRAND-EXTRACT-TOTAL
+               THRU 2970-WRITE-GRAND-EXTRACT-TOTAL-EXIT.
+
+           DISPLAY "TE009BAL - COMPANIES BALANCED: "
+                   WS-GRAND-COMPANY-COUNT.
+           DISPLAY "TE009BAL - RECORDS EXTRACTED : "
+                   WS-GRAND-RECORD-COUNT.
+
+       2950-WRITE-GRAND-TOTAL-EXIT.
+           EXIT.
+
+      *================================================================
+       2960-BUILD-GRAND-AMOUNT.
+      *================================================================
+           MOVE WS-GRAND-MNT-TOTAL (WS-SUB) TO BAL-MNT-TOTAL (WS-SUB).
+
+       2960-BUILD-GRAND-AMOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       2970-WRITE-GRAND-EXTRACT-TOTAL.
+      *----------------------------------------------------------------
+      * COMPEXT'S COPY OF THE GRAND-TOTAL LINE JUST WRITTEN TO BALRPT
+      * BY 2950-WRITE-GRAND-TOTAL.
+      *================================================================
+           INITIALIZE EXT-LINE.
+
+           MOVE "GRAND   " TO EXT-LINE-TYPE.
+           MOVE SPACES TO EXT-COMP.
+           MOVE WS-GRAND-RECORD-COUNT TO EXT-RECORD-COUNT.
+
+           PERFORM 2975-BUILD-GRAND-EXTRACT-AMOUNT
+               THRU 2975-BUILD-GRAND-EXTRACT-AMOUNT-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10.
+
+           WRITE EXT-LINE.
+           IF NOT COMP-EXT-OK
+               DISPLAY "TE009BAL - WRITE ERROR ON COMPEXT  GRAND TOTAL"
+                       "  STATUS=" WS-COMP-EXT-STATUS
+           END-IF.
+
+       2970-WRITE-GRAND-EXTRACT-TOTAL-EXIT.
+           EXIT.
+
+      *================================================================
+       2975-BUILD-GRAND-EXTRACT-AMOUNT.
+      *================================================================
+           MOVE WS-GRAND-MNT-TOTAL (WS-SUB) TO EXT-MNT-TOTAL (WS-SUB).
+
+       2975-BUILD-GRAND-EXTRACT-AMOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-TERMINATE.
+      *================================================================
+           DISPLAY "TE009BAL - RUN COMPLETE.".
+
+       3000-TERMINATE-EXIT.
+           EXIT.
