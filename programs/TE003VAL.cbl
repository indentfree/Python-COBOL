@@ -0,0 +1,362 @@
+      *================================================================
+      * PROGRAM-ID : TE003VAL
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * DATE CROSS-CHECK / LOAD VALIDATION.
+      * EVERY TEST-ENR RECORD CARRIES THREE DATE REPRESENTATIONS:
+      *   - TEST-DATE-TRT  (TEST-DAT-TRT-SS/AA/MM/JJ  - CENTURY/YEAR/
+      *                      MONTH/DAY, SEPARATE TWO-DIGIT FIELDS)
+      *   - TEST-DATE1     (REDEFINED BY TEST-DATE1-DETAIL, CCYYMMDD)
+      *   - TEST-DATE2-DETAIL (REDEFINED BY TEST-DATE2, CCYYMMDD)
+      * THIS PASS REBUILDS A CCYYMMDD FIGURE FROM EACH REPRESENTATION,
+      * CONFIRMS ALL THREE AGREE, AND CONFIRMS THE RESULT IS A VALID
+      * CALENDAR DATE (VALID CENTURY, MONTH 01-12, DAY IN RANGE FOR
+      * THE MONTH INCLUDING LEAP YEARS).  RECORDS THAT PASS ARE
+      * WRITTEN TO THE CLEAN FILE FOR DAILY PROCESSING; RECORDS THAT
+      * FAIL ANY CHECK ARE WRITTEN TO THE DATE SUSPENSE REPORT WITH A
+      * REASON CODE AND HELD OUT OF THE CLEAN FILE.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE003VAL.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENR-EXT-FILE ASSIGN TO "ENREXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-EXT-STATUS.
+
+           SELECT ENR-CLEAN-FILE ASSIGN TO "ENRCLN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-CLEAN-STATUS.
+
+           SELECT DATE-SUSPENSE-FILE ASSIGN TO "DTSUSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DT-SUSP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENR-EXT-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-EXT-LEN.
+           COPY "cobol-test.cpy".
+
+       FD  ENR-CLEAN-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-CLEAN-LEN.
+           COPY "cobol-test.cpy"
+               REPLACING TEST-ENR BY TEST-ENR-CLN
+                         TEST-SIMPLE-ARRAY-BEFORE-CNT
+                                  BY TEST-ARR-BEF-CNT-CLN
+                         TEST-SIMPLE-ARRAY-AFTER-CNT
+                                  BY TEST-ARR-AFT-CNT-CLN
+                         TEST-COMPLEXE-ARRAY-CNT
+                                  BY TEST-CPLX-ARR-CNT-CLN.
+
+       FD  DATE-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  DT-SUSP-LINE.
+           03 SUSP-KEY                 PIC X(12).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 SUSP-DATE-TRT             PIC X(08).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 SUSP-DATE1                PIC X(08).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 SUSP-DATE2                PIC X(08).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 SUSP-REASON               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENR-EXT-STATUS            PIC X(02).
+           88 ENR-EXT-OK                          VALUE "00".
+
+       01  WS-ENR-CLEAN-STATUS          PIC X(02).
+           88 ENR-CLEAN-OK                        VALUE "00".
+
+       01  WS-DT-SUSP-STATUS            PIC X(02).
+           88 DT-SUSP-OK                          VALUE "00".
+
+      *----------------------------------------------------------------
+      * VARIABLE-LENGTH RECORD LENGTH FIELDS - SEE cobol-test.cpy.
+      *----------------------------------------------------------------
+       01  WS-ENR-EXT-LEN               PIC 9(04) COMP.
+       01  WS-ENR-CLEAN-LEN             PIC 9(04) COMP.
+
+       01  WS-EOF-SW                    PIC X(01).
+           88 WS-EOF                               VALUE "Y".
+           88 WS-NOT-EOF                           VALUE "N".
+
+       01  WS-COUNTERS.
+           03 WS-READ-COUNT             PIC 9(09) COMP.
+           03 WS-CLEAN-COUNT            PIC 9(09) COMP.
+           03 WS-SUSPENSE-COUNT         PIC 9(09) COMP.
+
+      *----------------------------------------------------------------
+      * THE THREE DATES REBUILT TO A COMMON CCYYMMDD SHAPE.
+      *----------------------------------------------------------------
+       01  WS-DATE-FROM-TRT             PIC 9(08).
+       01  WS-TRT-CC REDEFINES WS-DATE-FROM-TRT.
+           03 WS-TRT-SS                 PIC 9(02).
+           03 WS-TRT-AA                 PIC 9(02).
+           03 WS-TRT-MM                 PIC 9(02).
+           03 WS-TRT-JJ                 PIC 9(02).
+
+       01  WS-DATE1-CCYYMMDD            PIC 9(08).
+       01  WS-DATE2-CCYYMMDD            PIC 9(08).
+
+       01  WS-VALID-SW                  PIC X(01).
+           88 WS-DATE-VALID                         VALUE "Y".
+           88 WS-DATE-INVALID                       VALUE "N".
+
+       01  WS-REASON                    PIC X(40).
+
+      *----------------------------------------------------------------
+      * DAYS-PER-MONTH TABLE (NON-LEAP) USED BY THE CALENDAR CHECK.
+      *----------------------------------------------------------------
+       01  WS-DAYS-IN-MONTH-TABLE.
+           03 WS-DAYS-IN-MONTH PIC 9(02) COMP OCCURS 12 TIMES
+               VALUES 31 28 31 30 31 30 31 31 30 31 30 31.
+
+       01  WS-MONTH-IDX                 PIC 9(02) COMP.
+       01  WS-MAX-DAY                   PIC 9(02) COMP.
+
+       01  WS-CHK-CC                    PIC 9(02).
+       01  WS-CHK-YY                    PIC 9(02).
+       01  WS-CHK-MM                    PIC 9(02).
+       01  WS-CHK-DD                    PIC 9(02).
+       01  WS-CHK-CCYY                  PIC 9(04).
+
+       01  WS-LEAP-SW                   PIC X(01).
+           88 WS-IS-LEAP                            VALUE "Y".
+           88 WS-NOT-LEAP                           VALUE "N".
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-PROCESS-RECORD-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+      *================================================================
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-READ-COUNT WS-CLEAN-COUNT WS-SUSPENSE-COUNT.
+
+           OPEN INPUT  ENR-EXT-FILE.
+           IF NOT ENR-EXT-OK
+               DISPLAY "TE003VAL - OPEN ERROR ON ENREXT  STATUS="
+                       WS-ENR-EXT-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ENR-CLEAN-FILE.
+           IF NOT ENR-CLEAN-OK
+               DISPLAY "TE003VAL - OPEN ERROR ON ENRCLN  STATUS="
+                       WS-ENR-CLEAN-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT DATE-SUSPENSE-FILE.
+           IF NOT DT-SUSP-OK
+               DISPLAY "TE003VAL - OPEN ERROR ON DTSUSP  STATUS="
+                       WS-DT-SUSP-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-ENR-EXT
+               THRU 2100-READ-ENR-EXT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-PROCESS-RECORD.
+      *================================================================
+           PERFORM 2200-BUILD-COMPARABLE-DATES
+               THRU 2200-BUILD-COMPARABLE-DATES-EXIT.
+
+           PERFORM 2300-VALIDATE-RECORD
+               THRU 2300-VALIDATE-RECORD-EXIT.
+
+           IF WS-DATE-VALID
+               MOVE TEST-ENR TO TEST-ENR-CLN
+               COMPUTE WS-ENR-CLEAN-LEN =
+                       346 + (5 * TEST-ARR-BEF-CNT-CLN)
+                           + (5 * TEST-ARR-AFT-CNT-CLN)
+                           + (15 * TEST-CPLX-ARR-CNT-CLN)
+               WRITE TEST-ENR-CLN
+               IF NOT ENR-CLEAN-OK
+                   DISPLAY "TE003VAL - WRITE ERROR ON ENRCLN  KEY="
+                           TEST-KEY-ENT OF TEST-ENR
+                           "  STATUS=" WS-ENR-CLEAN-STATUS
+               END-IF
+               ADD 1 TO WS-CLEAN-COUNT
+           ELSE
+               PERFORM 2400-WRITE-SUSPENSE
+                   THRU 2400-WRITE-SUSPENSE-EXIT
+               ADD 1 TO WS-SUSPENSE-COUNT
+           END-IF.
+
+           PERFORM 2100-READ-ENR-EXT
+               THRU 2100-READ-ENR-EXT-EXIT.
+
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2100-READ-ENR-EXT.
+      *================================================================
+           READ ENR-EXT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-READ-ENR-EXT-EXIT
+           END-READ.
+
+           ADD 1 TO WS-READ-COUNT.
+
+       2100-READ-ENR-EXT-EXIT.
+           EXIT.
+
+      *================================================================
+       2200-BUILD-COMPARABLE-DATES.
+      *================================================================
+           MOVE TEST-DAT-TRT-SS OF TEST-ENR TO WS-TRT-SS.
+           MOVE TEST-DAT-TRT-AA OF TEST-ENR TO WS-TRT-AA.
+           MOVE TEST-DAT-TRT-MM OF TEST-ENR TO WS-TRT-MM.
+           MOVE TEST-DAT-TRT-JJ OF TEST-ENR TO WS-TRT-JJ.
+
+           MOVE TEST-DATE1 OF TEST-ENR      TO WS-DATE1-CCYYMMDD.
+           MOVE TEST-DATE2 OF TEST-ENR      TO WS-DATE2-CCYYMMDD.
+
+       2200-BUILD-COMPARABLE-DATES-EXIT.
+           EXIT.
+
+      *================================================================
+       2300-VALIDATE-RECORD.
+      *================================================================
+           SET WS-DATE-VALID TO TRUE.
+           MOVE SPACES TO WS-REASON.
+
+           IF WS-DATE-FROM-TRT NOT = WS-DATE1-CCYYMMDD OR
+              WS-DATE-FROM-TRT NOT = WS-DATE2-CCYYMMDD
+               SET WS-DATE-INVALID TO TRUE
+               MOVE "DATE REPRESENTATIONS DISAGREE" TO WS-REASON
+               GO TO 2300-VALIDATE-RECORD-EXIT
+           END-IF.
+
+           PERFORM 2310-VALIDATE-CALENDAR-DATE
+               THRU 2310-VALIDATE-CALENDAR-DATE-EXIT.
+
+       2300-VALIDATE-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2310-VALIDATE-CALENDAR-DATE.
+      *----------------------------------------------------------------
+      * ALL THREE REPRESENTATIONS AGREE AT THIS POINT, SO THE TRT
+      * FIELDS ARE AS GOOD A SOURCE AS ANY FOR THE CALENDAR CHECK.
+      *================================================================
+           MOVE WS-TRT-SS TO WS-CHK-CC.
+           MOVE WS-TRT-AA TO WS-CHK-YY.
+           MOVE WS-TRT-MM TO WS-CHK-MM.
+           MOVE WS-TRT-JJ TO WS-CHK-DD.
+
+           IF WS-CHK-CC NOT = 19 AND WS-CHK-CC NOT = 20
+               SET WS-DATE-INVALID TO TRUE
+               MOVE "INVALID CENTURY" TO WS-REASON
+               GO TO 2310-VALIDATE-CALENDAR-DATE-EXIT
+           END-IF.
+
+           IF WS-CHK-MM < 1 OR WS-CHK-MM > 12
+               SET WS-DATE-INVALID TO TRUE
+               MOVE "INVALID MONTH" TO WS-REASON
+               GO TO 2310-VALIDATE-CALENDAR-DATE-EXIT
+           END-IF.
+
+           COMPUTE WS-CHK-CCYY = WS-CHK-CC * 100 + WS-CHK-YY.
+           PERFORM 2320-DETERMINE-LEAP-YEAR
+               THRU 2320-DETERMINE-LEAP-YEAR-EXIT.
+
+           MOVE WS-CHK-MM TO WS-MONTH-IDX.
+           MOVE WS-DAYS-IN-MONTH (WS-MONTH-IDX) TO WS-MAX-DAY.
+
+           IF WS-MONTH-IDX = 2 AND WS-IS-LEAP
+               ADD 1 TO WS-MAX-DAY
+           END-IF.
+
+           IF WS-CHK-DD < 1 OR WS-CHK-DD > WS-MAX-DAY
+               SET WS-DATE-INVALID TO TRUE
+               MOVE "INVALID DAY FOR MONTH" TO WS-REASON
+           END-IF.
+
+       2310-VALIDATE-CALENDAR-DATE-EXIT.
+           EXIT.
+
+      *================================================================
+       2320-DETERMINE-LEAP-YEAR.
+      *================================================================
+           SET WS-NOT-LEAP TO TRUE.
+
+           IF FUNCTION MOD (WS-CHK-CCYY, 4) = 0
+               SET WS-IS-LEAP TO TRUE
+               IF FUNCTION MOD (WS-CHK-CCYY, 100) = 0 AND
+                  FUNCTION MOD (WS-CHK-CCYY, 400) NOT = 0
+                   SET WS-NOT-LEAP TO TRUE
+               END-IF
+           END-IF.
+
+       2320-DETERMINE-LEAP-YEAR-EXIT.
+           EXIT.
+
+      *================================================================
+       2400-WRITE-SUSPENSE.
+      *================================================================
+           MOVE TEST-KEY-ENT OF TEST-ENR TO SUSP-KEY.
+           MOVE WS-DATE-FROM-TRT    TO SUSP-DATE-TRT.
+           MOVE WS-DATE1-CCYYMMDD   TO SUSP-DATE1.
+           MOVE WS-DATE2-CCYYMMDD   TO SUSP-DATE2.
+           MOVE WS-REASON           TO SUSP-REASON.
+
+           WRITE DT-SUSP-LINE.
+           IF NOT DT-SUSP-OK
+               DISPLAY "TE003VAL - WRITE ERROR ON DTSUSP  KEY="
+                       SUSP-KEY "  STATUS=" WS-DT-SUSP-STATUS
+           END-IF.
+
+       2400-WRITE-SUSPENSE-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-TERMINATE.
+      *================================================================
+           CLOSE ENR-EXT-FILE
+                 ENR-CLEAN-FILE
+                 DATE-SUSPENSE-FILE.
+
+           DISPLAY "TE003VAL - RECORDS READ     : " WS-READ-COUNT.
+           DISPLAY "TE003VAL - RECORDS CLEAN    : " WS-CLEAN-COUNT.
+           DISPLAY "TE003VAL - RECORDS SUSPENSE : " WS-SUSPENSE-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
