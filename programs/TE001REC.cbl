@@ -0,0 +1,362 @@
+      *================================================================
+      * PROGRAM-ID : TE001REC
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * AMOUNT RECONCILIATION UTILITY.
+      * READS TEST-ENR SEQUENTIALLY (THE KEY-ORDER EXTRACT, ENREXT)
+      * AND NORMALIZES TEST-MNT-1 THRU TEST-MNT-10 -- WHICH ARE CARRIED
+      * IN THREE DIFFERENT SIGN CONVENTIONS (PLAIN S9(10), SIGN LEADING
+      * SEPARATE, SIGN TRAILING SEPARATE) -- TO A COMMON SIGNED-DECIMAL
+      * WORKING FIGURE, PIC S9(9)V9(9).  ANY FIELD WHOSE SIGN BYTE DOES
+      * NOT DECODE CLEANLY IS FLAGGED TO A VARIANCE REPORT SO CORRUPT
+      * LOADS ARE CAUGHT BEFORE THEY REACH DOWNSTREAM TOTALS.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE001REC.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENR-EXT-FILE ASSIGN TO "ENREXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-EXT-STATUS.
+
+           SELECT VARIANCE-RPT ASSIGN TO "MNTVARRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VARIANCE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENR-EXT-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-EXT-LEN.
+           COPY "cobol-test.cpy".
+
+       FD  VARIANCE-RPT
+           RECORDING MODE IS F.
+       01  VARIANCE-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENR-EXT-STATUS               PIC X(02).
+           88 ENR-EXT-OK                             VALUE "00".
+           88 ENR-EXT-EOF                            VALUE "10".
+
+       01  WS-VARIANCE-STATUS              PIC X(02).
+           88 VARIANCE-OK                            VALUE "00".
+
+      *----------------------------------------------------------------
+      * TEST-ENR IS A VARIABLE-LENGTH RECORD (371-546 BYTES); THE
+      * RUNTIME SETS THIS FROM THE BYTE COUNT ACTUALLY READ.
+      *----------------------------------------------------------------
+       01  WS-ENR-EXT-LEN                   PIC 9(04) COMP.
+
+       01  WS-EOF-SW                       PIC X(01).
+           88 WS-EOF                                 VALUE "Y".
+           88 WS-NOT-EOF                             VALUE "N".
+
+      *----------------------------------------------------------------
+      * ONE TABLE ENTRY PER TEST-MNT FIELD, DESCRIBING HOW IT IS
+      * CODED, SO THE NORMALIZATION PARAGRAPH CAN BE TABLE-DRIVEN
+      * INSTEAD OF TEN ALMOST-IDENTICAL PARAGRAPHS.
+      *----------------------------------------------------------------
+       01  WS-MNT-WORK-AREA.
+           03 WS-MNT-1                 PIC S9(10).
+           03 WS-MNT-2                 PIC S9(7)V99   SIGN LEADING
+                                                            SEPARATE.
+           03 WS-MNT-3                 PIC S9(7)V9(2) SIGN TRAILING
+                                                            SEPARATE.
+           03 WS-MNT-4                 PIC S9(3)V9(6) SIGN LEADING
+                                                            SEPARATE.
+           03 WS-MNT-5                 PIC S99V9(7)   SIGN TRAILING
+                                                            SEPARATE.
+           03 WS-MNT-6                 PIC S9(9)      SIGN TRAILING
+                                                            SEPARATE.
+           03 WS-MNT-7                 PIC S9(7)V99   SIGN LEADING
+                                                            SEPARATE.
+           03 WS-MNT-8                 PIC S9(7)V9(2) SIGN TRAILING
+                                                            SEPARATE.
+           03 WS-MNT-9                 PIC S9(3)V9(6) SIGN LEADING
+                                                            SEPARATE.
+           03 WS-MNT-10                PIC S99V9(7)   SIGN TRAILING
+                                                            SEPARATE.
+
+       01  WS-NORMAL-TABLE.
+           03 WS-NORMAL-ENTRY OCCURS 10 TIMES
+                               INDEXED BY WS-MNT-IDX.
+              05 WS-NORMAL-NAME         PIC X(10).
+              05 WS-NORMAL-VALUE        PIC S9(10)V9(9) COMP-3.
+              05 WS-NORMAL-VALID-SW     PIC X(01).
+                 88 WS-NORMAL-VALID                  VALUE "Y".
+                 88 WS-NORMAL-INVALID                VALUE "N".
+
+       01  WS-COUNTERS.
+           03 WS-READ-COUNT            PIC 9(09) COMP.
+           03 WS-VARIANCE-COUNT        PIC 9(09) COMP.
+
+      *----------------------------------------------------------------
+      * REPORT LINE LAYOUTS
+      *----------------------------------------------------------------
+       01  WS-HDR-LINE-1.
+           03 FILLER                  PIC X(132) VALUE
+              "TE001REC - AMOUNT RECONCILIATION VARIANCE REPORT".
+
+       01  WS-HDR-LINE-2.
+           03 FILLER                  PIC X(20)  VALUE "TEST-KEY-ENT".
+           03 FILLER                  PIC X(12)  VALUE "FIELD".
+           03 FILLER                  PIC X(20)  VALUE "NORM VALUE".
+           03 FILLER                  PIC X(80)  VALUE "STATUS".
+
+       01  WS-DET-LINE.
+           03 DET-KEY                 PIC X(12).
+           03 FILLER                  PIC X(08)  VALUE SPACES.
+           03 DET-FIELD               PIC X(10).
+           03 FILLER                  PIC X(02)  VALUE SPACES.
+           03 DET-VALUE                PIC -(9)9.9(9).
+           03 FILLER                  PIC X(04)  VALUE SPACES.
+           03 DET-STATUS               PIC X(40).
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-PROCESS-RECORD-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+      *================================================================
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-READ-COUNT WS-VARIANCE-COUNT.
+
+           OPEN INPUT  ENR-EXT-FILE.
+           IF NOT ENR-EXT-OK
+               DISPLAY "TE001REC - OPEN ERROR ON ENREXT  STATUS="
+                       WS-ENR-EXT-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT VARIANCE-RPT.
+           MOVE WS-HDR-LINE-1 TO VARIANCE-RPT-LINE.
+           WRITE VARIANCE-RPT-LINE.
+           MOVE WS-HDR-LINE-2 TO VARIANCE-RPT-LINE.
+           WRITE VARIANCE-RPT-LINE.
+
+           PERFORM 2100-READ-ENR-EXT
+               THRU 2100-READ-ENR-EXT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-PROCESS-RECORD.
+      *================================================================
+           PERFORM 2200-NORMALIZE-AMOUNTS
+               THRU 2200-NORMALIZE-AMOUNTS-EXIT.
+
+           PERFORM 2300-REPORT-VARIANCES
+               THRU 2300-REPORT-VARIANCES-EXIT.
+
+           PERFORM 2100-READ-ENR-EXT
+               THRU 2100-READ-ENR-EXT-EXIT.
+
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2100-READ-ENR-EXT.
+      *================================================================
+           READ ENR-EXT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-READ-ENR-EXT-EXIT
+           END-READ.
+
+           ADD 1 TO WS-READ-COUNT.
+
+       2100-READ-ENR-EXT-EXIT.
+           EXIT.
+
+      *================================================================
+       2200-NORMALIZE-AMOUNTS.
+      *----------------------------------------------------------------
+      * MOVE EACH TEST-MNT FIELD INTO A WORKING FIGURE OF ITS OWN SIGN
+      * CONVENTION, THEN DOWN INTO THE COMMON S9(9)V9(9) NORMAL TABLE.
+      * ON A HOST WITH A CORRUPTED SIGN NIBBLE/BYTE, COBOL'S MOVE OF A
+      * SIGNED DISPLAY ITEM DOES NOT RAISE A SIZE ERROR, SO WE VALIDATE
+      * THE SIGN BYTE DIRECTLY FOR THE TWO SEPARATE-SIGN CONVENTIONS
+      * AND THE SIGN NIBBLE FOR THE PLAIN S9(10) FIELDS.
+      *================================================================
+           SET WS-MNT-IDX TO 1.
+
+           MOVE TEST-MNT-1 TO WS-MNT-1.
+           MOVE "TEST-MNT-1" TO WS-NORMAL-NAME (WS-MNT-IDX).
+           MOVE WS-MNT-1    TO WS-NORMAL-VALUE (WS-MNT-IDX).
+           SET WS-NORMAL-VALID (WS-MNT-IDX) TO TRUE.
+
+           SET WS-MNT-IDX TO 2.
+           MOVE TEST-MNT-2 TO WS-MNT-2.
+           MOVE "TEST-MNT-2" TO WS-NORMAL-NAME (WS-MNT-IDX).
+           MOVE WS-MNT-2    TO WS-NORMAL-VALUE (WS-MNT-IDX).
+           SET WS-NORMAL-VALID (WS-MNT-IDX) TO TRUE.
+
+           SET WS-MNT-IDX TO 3.
+           MOVE TEST-MNT-3 TO WS-MNT-3.
+           MOVE "TEST-MNT-3" TO WS-NORMAL-NAME (WS-MNT-IDX).
+           MOVE WS-MNT-3    TO WS-NORMAL-VALUE (WS-MNT-IDX).
+           SET WS-NORMAL-VALID (WS-MNT-IDX) TO TRUE.
+
+           SET WS-MNT-IDX TO 4.
+           MOVE TEST-MNT-4 TO WS-MNT-4.
+           MOVE "TEST-MNT-4" TO WS-NORMAL-NAME (WS-MNT-IDX).
+           MOVE WS-MNT-4    TO WS-NORMAL-VALUE (WS-MNT-IDX).
+           SET WS-NORMAL-VALID (WS-MNT-IDX) TO TRUE.
+
+           SET WS-MNT-IDX TO 5.
+           MOVE TEST-MNT-5 TO WS-MNT-5.
+           MOVE "TEST-MNT-5" TO WS-NORMAL-NAME (WS-MNT-IDX).
+           MOVE WS-MNT-5    TO WS-NORMAL-VALUE (WS-MNT-IDX).
+           SET WS-NORMAL-VALID (WS-MNT-IDX) TO TRUE.
+
+           SET WS-MNT-IDX TO 6.
+           MOVE TEST-MNT-6 TO WS-MNT-6.
+           MOVE "TEST-MNT-6" TO WS-NORMAL-NAME (WS-MNT-IDX).
+           MOVE WS-MNT-6    TO WS-NORMAL-VALUE (WS-MNT-IDX).
+           SET WS-NORMAL-VALID (WS-MNT-IDX) TO TRUE.
+
+           SET WS-MNT-IDX TO 7.
+           MOVE TEST-MNT-7 TO WS-MNT-7.
+           MOVE "TEST-MNT-7" TO WS-NORMAL-NAME (WS-MNT-IDX).
+           MOVE WS-MNT-7    TO WS-NORMAL-VALUE (WS-MNT-IDX).
+           SET WS-NORMAL-VALID (WS-MNT-IDX) TO TRUE.
+
+           SET WS-MNT-IDX TO 8.
+           MOVE TEST-MNT-8 TO WS-MNT-8.
+           MOVE "TEST-MNT-8" TO WS-NORMAL-NAME (WS-MNT-IDX).
+           MOVE WS-MNT-8    TO WS-NORMAL-VALUE (WS-MNT-IDX).
+           SET WS-NORMAL-VALID (WS-MNT-IDX) TO TRUE.
+
+           SET WS-MNT-IDX TO 9.
+           MOVE TEST-MNT-9 TO WS-MNT-9.
+           MOVE "TEST-MNT-9" TO WS-NORMAL-NAME (WS-MNT-IDX).
+           MOVE WS-MNT-9    TO WS-NORMAL-VALUE (WS-MNT-IDX).
+           SET WS-NORMAL-VALID (WS-MNT-IDX) TO TRUE.
+
+           SET WS-MNT-IDX TO 10.
+           MOVE TEST-MNT-10 TO WS-MNT-10.
+           MOVE "TEST-MNT-10" TO WS-NORMAL-NAME (WS-MNT-IDX).
+           MOVE WS-MNT-10    TO WS-NORMAL-VALUE (WS-MNT-IDX).
+           SET WS-NORMAL-VALID (WS-MNT-IDX) TO TRUE.
+
+           PERFORM 2250-VALIDATE-SIGN-BYTES
+               THRU 2250-VALIDATE-SIGN-BYTES-EXIT.
+
+       2200-NORMALIZE-AMOUNTS-EXIT.
+           EXIT.
+
+      *================================================================
+       2250-VALIDATE-SIGN-BYTES.
+      *----------------------------------------------------------------
+      * TEST-MNT-1 AND TEST-MNT-6 USE AN OVERPUNCHED/COMP SIGN NIBBLE
+      * RATHER THAN A SEPARATE SIGN BYTE, SO ANY VALUE DECODES TO SOME
+      * NUMBER; THE ONLY CLEAN WAY TO CATCH A CORRUPT NIBBLE ON THOSE
+      * TWO IS TO CONFIRM THE CLASS TEST ON THE SOURCE FIELD ITSELF.
+      * THE SEPARATE-SIGN FIELDS CARRY AN EXPLICIT '+'/'-' BYTE THAT
+      * MUST BE ONE OF THOSE TWO CHARACTERS OR THE FIELD IS CORRUPT.
+      *================================================================
+           IF NOT (TEST-MNT-1 NUMERIC)
+               SET WS-NORMAL-INVALID (1) TO TRUE
+           END-IF.
+
+           IF NOT (TEST-MNT-6 NUMERIC)
+               SET WS-NORMAL-INVALID (6) TO TRUE
+           END-IF.
+
+           IF NOT (TEST-MNT-2 NUMERIC)
+               SET WS-NORMAL-INVALID (2) TO TRUE
+           END-IF.
+           IF NOT (TEST-MNT-3 NUMERIC)
+               SET WS-NORMAL-INVALID (3) TO TRUE
+           END-IF.
+           IF NOT (TEST-MNT-4 NUMERIC)
+               SET WS-NORMAL-INVALID (4) TO TRUE
+           END-IF.
+           IF NOT (TEST-MNT-5 NUMERIC)
+               SET WS-NORMAL-INVALID (5) TO TRUE
+           END-IF.
+           IF NOT (TEST-MNT-7 NUMERIC)
+               SET WS-NORMAL-INVALID (7) TO TRUE
+           END-IF.
+           IF NOT (TEST-MNT-8 NUMERIC)
+               SET WS-NORMAL-INVALID (8) TO TRUE
+           END-IF.
+           IF NOT (TEST-MNT-9 NUMERIC)
+               SET WS-NORMAL-INVALID (9) TO TRUE
+           END-IF.
+           IF NOT (TEST-MNT-10 NUMERIC)
+               SET WS-NORMAL-INVALID (10) TO TRUE
+           END-IF.
+
+       2250-VALIDATE-SIGN-BYTES-EXIT.
+           EXIT.
+
+      *================================================================
+       2300-REPORT-VARIANCES.
+      *================================================================
+           SET WS-MNT-IDX TO 1.
+           PERFORM 2310-REPORT-ONE-FIELD
+               THRU 2310-REPORT-ONE-FIELD-EXIT
+               VARYING WS-MNT-IDX FROM 1 BY 1
+               UNTIL WS-MNT-IDX > 10.
+
+       2300-REPORT-VARIANCES-EXIT.
+           EXIT.
+
+      *================================================================
+       2310-REPORT-ONE-FIELD.
+      *================================================================
+           IF WS-NORMAL-INVALID (WS-MNT-IDX)
+               MOVE TEST-KEY-ENT          TO DET-KEY
+               MOVE WS-NORMAL-NAME (WS-MNT-IDX)
+                                          TO DET-FIELD
+               MOVE WS-NORMAL-VALUE (WS-MNT-IDX)
+                                          TO DET-VALUE
+               MOVE "*** SIGN DOES NOT DECODE CLEANLY - REVIEW ***"
+                                          TO DET-STATUS
+               MOVE WS-DET-LINE           TO VARIANCE-RPT-LINE
+               WRITE VARIANCE-RPT-LINE
+               ADD 1 TO WS-VARIANCE-COUNT
+           END-IF.
+
+       2310-REPORT-ONE-FIELD-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-TERMINATE.
+      *================================================================
+           CLOSE ENR-EXT-FILE
+                 VARIANCE-RPT.
+
+           DISPLAY "TE001REC - RECORDS READ       : " WS-READ-COUNT.
+           DISPLAY "TE001REC - VARIANCES REPORTED : "
+                   WS-VARIANCE-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
