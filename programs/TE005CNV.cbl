@@ -0,0 +1,248 @@
+      *================================================================
+      * PROGRAM-ID : TE005CNV
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * ONE-TIME CONVERSION JOB.
+      * READS THE OLD FIXED-OCCURRENCE TEST-ENR FILE (ENRSEQO -- FOUR
+      * SIMPLE-ARRAY-BEFORE, SIX SIMPLE-ARRAY-AFTER, TWO COMPLEXE-ARRAY
+      * ENTRIES, ALWAYS) AND REWRITES EVERY RECORD INTO THE CURRENT
+      * VARIABLE-OCCURRENCE FORMAT (ENRSEQ), SETTING EACH OCCURRENCE
+      * COUNT TO THE OLD FIXED MAXIMUM SO NO ENTRY IS LOST.  THE OUTPUT
+      * IS THE SEQUENTIAL MASTER THAT TE000LOD THEN LOADS INTO THE
+      * INDEXED MASTER.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE005CNV.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENR-OLD-FILE ASSIGN TO "ENRSEQO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-OLD-STATUS.
+
+           SELECT ENR-NEW-FILE ASSIGN TO "ENRSEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENR-OLD-FILE
+           RECORDING MODE IS F.
+           COPY "TE005OLD.cpy".
+
+       FD  ENR-NEW-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-NEW-LEN.
+           COPY "cobol-test.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENR-OLD-STATUS            PIC X(02).
+           88 ENR-OLD-OK                           VALUE "00".
+           88 ENR-OLD-EOF                          VALUE "10".
+
+       01  WS-ENR-NEW-STATUS            PIC X(02).
+           88 ENR-NEW-OK                           VALUE "00".
+
+      *----------------------------------------------------------------
+      * TEST-ENR IS A VARIABLE-LENGTH RECORD (371-546 BYTES); THE
+      * LENGTH MUST BE COMPUTED FROM ITS OCCURRENCE COUNTS BEFORE
+      * EVERY WRITE.
+      *----------------------------------------------------------------
+       01  WS-ENR-NEW-LEN               PIC 9(04) COMP.
+
+       01  WS-EOF-SW                    PIC X(01).
+           88 WS-EOF                               VALUE "Y".
+           88 WS-NOT-EOF                           VALUE "N".
+
+       01  WS-COUNTERS.
+           03 WS-READ-COUNT             PIC 9(09) COMP.
+           03 WS-WRITE-COUNT            PIC 9(09) COMP.
+
+       01  WS-SUB                       PIC 9(02) COMP.
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-CONVERT-RECORD
+               THRU 2000-CONVERT-RECORD-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+      *================================================================
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-READ-COUNT WS-WRITE-COUNT.
+
+           OPEN INPUT  ENR-OLD-FILE.
+           IF NOT ENR-OLD-OK
+               DISPLAY "TE005CNV - OPEN ERROR ON ENRSEQO  STATUS="
+                       WS-ENR-OLD-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ENR-NEW-FILE.
+           IF NOT ENR-NEW-OK
+               DISPLAY "TE005CNV - OPEN ERROR ON ENRSEQ  STATUS="
+                       WS-ENR-NEW-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-ENR-OLD
+               THRU 2100-READ-ENR-OLD-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-CONVERT-RECORD.
+      *----------------------------------------------------------------
+      * 2300-MOVE-ARRAYS MUST RUN BEFORE 2200-MOVE-FIXED-FIELDS:
+      * TEST-AUDIT-BLOCK SITS AFTER THE THREE OCCURS-DEPENDING-ON
+      * TABLES IN TEST-ENR, SO ITS BYTE OFFSET IS COMPUTED FROM THE
+      * LIVE OCCURRENCE COUNTS.  THOSE COUNTS ARE NOT SET TO THEIR
+      * FINAL VALUES UNTIL 2300-MOVE-ARRAYS RUNS, SO THE AUDIT-BLOCK
+      * MOVES IN 2200-MOVE-FIXED-FIELDS MUST NOT RUN FIRST.
+      *================================================================
+           PERFORM 2300-MOVE-ARRAYS
+               THRU 2300-MOVE-ARRAYS-EXIT.
+
+           PERFORM 2200-MOVE-FIXED-FIELDS
+               THRU 2200-MOVE-FIXED-FIELDS-EXIT.
+
+           COMPUTE WS-ENR-NEW-LEN =
+                   346 + (5 * TEST-SIMPLE-ARRAY-BEFORE-CNT)
+                       + (5 * TEST-SIMPLE-ARRAY-AFTER-CNT)
+                       + (15 * TEST-COMPLEXE-ARRAY-CNT).
+
+           WRITE TEST-ENR.
+           IF ENR-NEW-OK
+               ADD 1 TO WS-WRITE-COUNT
+           ELSE
+               DISPLAY "TE005CNV - WRITE ERROR  KEY=" TEST-KEY-ENT
+                       "  STATUS=" WS-ENR-NEW-STATUS
+           END-IF.
+
+           PERFORM 2100-READ-ENR-OLD
+               THRU 2100-READ-ENR-OLD-EXIT.
+
+       2000-CONVERT-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2100-READ-ENR-OLD.
+      *================================================================
+           READ ENR-OLD-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-READ-ENR-OLD-EXIT
+           END-READ.
+
+           ADD 1 TO WS-READ-COUNT.
+
+       2100-READ-ENR-OLD-EXIT.
+           EXIT.
+
+      *================================================================
+       2200-MOVE-FIXED-FIELDS.
+      *----------------------------------------------------------------
+      * EVERYTHING EXCEPT THE THREE ARRAY TABLES CARRIES STRAIGHT
+      * ACROSS, FIELD BY FIELD.
+      *================================================================
+           MOVE TEST-KEY-ENT-OLD       TO TEST-KEY-ENT.
+           MOVE TEST-DAT-TRT-SS-OLD    TO TEST-DAT-TRT-SS.
+           MOVE TEST-DAT-TRT-AA-OLD    TO TEST-DAT-TRT-AA.
+           MOVE TEST-DAT-TRT-MM-OLD    TO TEST-DAT-TRT-MM.
+           MOVE TEST-DAT-TRT-JJ-OLD    TO TEST-DAT-TRT-JJ.
+           MOVE TEST-ENR-LIB-OLD       TO TEST-ENR-LIB.
+           MOVE TEST-COMP-OLD          TO TEST-COMP.
+           MOVE TEST-ENR-CDST-OLD      TO TEST-ENR-CDST.
+
+           MOVE TEST-MNT-1-OLD  TO TEST-MNT-1.
+           MOVE TEST-MNT-2-OLD  TO TEST-MNT-2.
+           MOVE TEST-MNT-3-OLD  TO TEST-MNT-3.
+           MOVE TEST-MNT-4-OLD  TO TEST-MNT-4.
+           MOVE TEST-MNT-5-OLD  TO TEST-MNT-5.
+           MOVE TEST-MNT-6-OLD  TO TEST-MNT-6.
+           MOVE TEST-MNT-7-OLD  TO TEST-MNT-7.
+           MOVE TEST-MNT-8-OLD  TO TEST-MNT-8.
+           MOVE TEST-MNT-9-OLD  TO TEST-MNT-9.
+           MOVE TEST-MNT-10-OLD TO TEST-MNT-10.
+
+           MOVE TEST-DATE1-OLD          TO TEST-DATE1.
+           MOVE TEST-DATE2-YEAR-OLD     TO TEST-DATE2-YEAR.
+           MOVE TEST-DATE2-MONTH-OLD    TO TEST-DATE2-MONTH.
+           MOVE TEST-DATE2-DAY-OLD      TO TEST-DATE2-DAY.
+           MOVE TEST-NUM-OLD            TO TEST-NUM.
+
+           MOVE TEST-LAST-UPD-DT-OLD    TO TEST-LAST-UPD-DT.
+           MOVE TEST-LAST-UPD-TM-OLD    TO TEST-LAST-UPD-TM.
+           MOVE TEST-LAST-UPD-USER-OLD  TO TEST-LAST-UPD-USER.
+           MOVE TEST-LAST-UPD-JOB-OLD   TO TEST-LAST-UPD-JOB.
+           MOVE TEST-SRC-SYS-CD-OLD     TO TEST-SRC-SYS-CD.
+
+       2200-MOVE-FIXED-FIELDS-EXIT.
+           EXIT.
+
+      *================================================================
+       2300-MOVE-ARRAYS.
+      *----------------------------------------------------------------
+      * THE OLD FILE ALWAYS CARRIED ALL 4/6/2 OCCURRENCES, SO EVERY
+      * RECORD CONVERTS TO THE NEW FORMAT AT ITS FULL OCCURRENCE
+      * COUNT -- NO ENTRIES ARE DROPPED.
+      *================================================================
+           MOVE 4  TO TEST-SIMPLE-ARRAY-BEFORE-CNT.
+           MOVE 6  TO TEST-SIMPLE-ARRAY-AFTER-CNT.
+           MOVE 2  TO TEST-COMPLEXE-ARRAY-CNT.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4
+               MOVE TEST-SIMPLE-ARRAY-BEFORE-OLD (WS-SUB)
+                 TO SIMPLE-ARRAY-BEFORE (WS-SUB)
+           END-PERFORM.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6
+               MOVE TEST-SIMPLE-ARRAY-AFTER-OLD (WS-SUB)
+                 TO SIMPLE-ARRAY-AFTER (WS-SUB)
+           END-PERFORM.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 2
+               MOVE TEST-DATA1-OLD (WS-SUB) TO TEST-DATA1 (WS-SUB)
+               MOVE TEST-DATA2-OLD (WS-SUB) TO TEST-DATA2 (WS-SUB)
+               MOVE TEST-DATA3-OLD (WS-SUB) TO TEST-DATA3 (WS-SUB)
+               MOVE TEST-DATA4-OLD (WS-SUB) TO TEST-DATA4 (WS-SUB)
+               MOVE TEST-DATA5-OLD (WS-SUB) TO TEST-DATA5 (WS-SUB)
+           END-PERFORM.
+
+       2300-MOVE-ARRAYS-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-TERMINATE.
+      *================================================================
+           CLOSE ENR-OLD-FILE
+                 ENR-NEW-FILE.
+
+           DISPLAY "TE005CNV - RECORDS READ     : " WS-READ-COUNT.
+           DISPLAY "TE005CNV - RECORDS CONVERTED: " WS-WRITE-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
