@@ -0,0 +1,207 @@
+      *================================================================
+      * PROGRAM-ID : TE002DEC
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * CDST DECODE REPORT.
+      * READS TEST-ENR (KEY-ORDER EXTRACT, ENREXT) AND, FOR EACH
+      * TEST-KEY-ENT, BREAKS TEST-ENR-CDST DOWN INTO ITS 40 INDIVIDUAL
+      * STATUS POSITIONS.  PRODUCES A ONE-ROW-PER-ENTITY EXPORT FILE
+      * (CDSTRPT) LISTING WHICH POSITIONS ARE SET, SO THE STATUS CAN
+      * BE READ WITHOUT A FIELD-POSITION NOTE AND A HEX DUMP.
+      *
+      * A POSITION IS CONSIDERED "SET" WHEN IT IS NOT ZERO/SPACE; THE
+      * ACTUAL CHARACTER VALUE IS CARRIED THROUGH TO THE REPORT SO AN
+      * ANALYST CAN SEE A FLAG VALUE OTHER THAN A SIMPLE 0/1 SWITCH.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE002DEC.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENR-EXT-FILE ASSIGN TO "ENREXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-EXT-STATUS.
+
+           SELECT CDST-RPT-FILE ASSIGN TO "CDSTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CDST-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENR-EXT-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-EXT-LEN.
+           COPY "cobol-test.cpy".
+
+       FD  CDST-RPT-FILE
+           RECORDING MODE IS F.
+       01  CDST-RPT-LINE.
+           03 RPT-KEY                  PIC X(12).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 RPT-POSITIONS-SET        PIC X(40).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 RPT-POSITION-COUNT       PIC ZZ9.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 RPT-RAW-CDST             PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENR-EXT-STATUS            PIC X(02).
+           88 ENR-EXT-OK                          VALUE "00".
+
+       01  WS-CDST-RPT-STATUS           PIC X(02).
+           88 CDST-RPT-OK                         VALUE "00".
+
+      *----------------------------------------------------------------
+      * TEST-ENR IS A VARIABLE-LENGTH RECORD (371-546 BYTES); THE
+      * RUNTIME SETS THIS FROM THE BYTE COUNT ACTUALLY READ.
+      *----------------------------------------------------------------
+       01  WS-ENR-EXT-LEN                PIC 9(04) COMP.
+
+       01  WS-EOF-SW                    PIC X(01).
+           88 WS-EOF                               VALUE "Y".
+           88 WS-NOT-EOF                           VALUE "N".
+
+       01  WS-COUNTERS.
+           03 WS-READ-COUNT             PIC 9(09) COMP.
+
+       COPY "TE002CDS.cpy".
+
+       01  WS-SET-COUNT                 PIC 9(02) COMP.
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-PROCESS-RECORD-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+      *================================================================
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-READ-COUNT.
+
+           OPEN INPUT  ENR-EXT-FILE.
+           IF NOT ENR-EXT-OK
+               DISPLAY "TE002DEC - OPEN ERROR ON ENREXT  STATUS="
+                       WS-ENR-EXT-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT CDST-RPT-FILE.
+           IF NOT CDST-RPT-OK
+               DISPLAY "TE002DEC - OPEN ERROR ON CDSTRPT  STATUS="
+                       WS-CDST-RPT-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-ENR-EXT
+               THRU 2100-READ-ENR-EXT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-PROCESS-RECORD.
+      *================================================================
+           PERFORM 2200-DECODE-CDST
+               THRU 2200-DECODE-CDST-EXIT.
+
+           PERFORM 2300-WRITE-REPORT-LINE
+               THRU 2300-WRITE-REPORT-LINE-EXIT.
+
+           PERFORM 2100-READ-ENR-EXT
+               THRU 2100-READ-ENR-EXT-EXIT.
+
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2100-READ-ENR-EXT.
+      *================================================================
+           READ ENR-EXT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-READ-ENR-EXT-EXIT
+           END-READ.
+
+           ADD 1 TO WS-READ-COUNT.
+
+       2100-READ-ENR-EXT-EXIT.
+           EXIT.
+
+      *================================================================
+       2200-DECODE-CDST.
+      *================================================================
+           MOVE TEST-ENR-CDST TO CDS-STATUS-CODE.
+           MOVE ZERO TO WS-SET-COUNT.
+
+           PERFORM 2210-DECODE-ONE-POSITION
+               THRU 2210-DECODE-ONE-POSITION-EXIT
+               VARYING CDS-POSITION-IDX FROM 1 BY 1
+               UNTIL CDS-POSITION-IDX > 40.
+
+       2200-DECODE-CDST-EXIT.
+           EXIT.
+
+      *================================================================
+       2210-DECODE-ONE-POSITION.
+      *================================================================
+           IF CDS-POSITION (CDS-POSITION-IDX) = "0" OR
+              CDS-POSITION (CDS-POSITION-IDX) = SPACE
+               MOVE "." TO RPT-POSITIONS-SET (CDS-POSITION-IDX:1)
+           ELSE
+               MOVE CDS-POSITION (CDS-POSITION-IDX)
+                             TO RPT-POSITIONS-SET (CDS-POSITION-IDX:1)
+               ADD 1 TO WS-SET-COUNT
+           END-IF.
+
+       2210-DECODE-ONE-POSITION-EXIT.
+           EXIT.
+
+      *================================================================
+       2300-WRITE-REPORT-LINE.
+      *================================================================
+           MOVE TEST-KEY-ENT    TO RPT-KEY.
+           MOVE TEST-ENR-CDST   TO RPT-RAW-CDST.
+           MOVE WS-SET-COUNT    TO RPT-POSITION-COUNT.
+
+           WRITE CDST-RPT-LINE.
+           IF NOT CDST-RPT-OK
+               DISPLAY "TE002DEC - WRITE ERROR  KEY=" TEST-KEY-ENT
+                       "  STATUS=" WS-CDST-RPT-STATUS
+           END-IF.
+
+       2300-WRITE-REPORT-LINE-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-TERMINATE.
+      *================================================================
+           CLOSE ENR-EXT-FILE
+                 CDST-RPT-FILE.
+
+           DISPLAY "TE002DEC - RECORDS DECODED: " WS-READ-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
