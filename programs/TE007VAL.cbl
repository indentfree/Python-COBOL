@@ -0,0 +1,296 @@
+      *================================================================
+      * PROGRAM-ID : TE007VAL
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * COMPANY CODE INTAKE EDIT.
+      * READS THE DATE-VALIDATED CLEAN FILE (ENRCLN) AND CHECKS EACH
+      * RECORD'S TEST-COMP AGAINST THE COMPANY CROSS-REFERENCE FILE
+      * (COMPXREF, KEYED ON CMP-CODE):
+      *   - THE CODE MUST BE ON THE CROSS-REFERENCE FILE.
+      *   - THE COMPANY MUST BE ACTIVE (CMP-ACTIVE-SW = "Y").
+      *   - TEST-DATE-TRT MUST FALL WITHIN THE COMPANY'S EFFECTIVE/
+      *     EXPIRY DATE RANGE.
+      * RECORDS THAT PASS GO TO ENRCOK FOR DOWNSTREAM PROCESSING;
+      * RECORDS THAT FAIL ANY CHECK GO TO THE COMPANY SUSPENSE REPORT
+      * (CMPSUSP) WITH A REASON AND ARE HELD OUT OF ENRCOK.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE007VAL.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENR-CLEAN-FILE ASSIGN TO "ENRCLN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-CLEAN-STATUS.
+
+           SELECT ENR-COK-FILE ASSIGN TO "ENRCOK"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENR-COK-STATUS.
+
+           SELECT CMP-SUSPENSE-FILE ASSIGN TO "CMPSUSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CMP-SUSP-STATUS.
+
+           SELECT CMP-IDX-FILE ASSIGN TO "COMPXREF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CMP-CODE
+               FILE STATUS IS WS-CMP-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENR-CLEAN-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-CLEAN-LEN.
+           COPY "cobol-test.cpy".
+
+       FD  ENR-COK-FILE
+           RECORD IS VARYING IN SIZE FROM 371 TO 546 CHARACTERS
+               DEPENDING ON WS-ENR-COK-LEN.
+           COPY "cobol-test.cpy"
+               REPLACING TEST-ENR BY TEST-ENR-COK
+                         TEST-SIMPLE-ARRAY-BEFORE-CNT
+                                  BY TEST-ARR-BEF-CNT-COK
+                         TEST-SIMPLE-ARRAY-AFTER-CNT
+                                  BY TEST-ARR-AFT-CNT-COK
+                         TEST-COMPLEXE-ARRAY-CNT
+                                  BY TEST-CPLX-ARR-CNT-COK.
+
+       FD  CMP-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  CMP-SUSP-LINE.
+           03 CSUSP-KEY                  PIC X(12).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 CSUSP-COMP                 PIC X(10).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 CSUSP-DATE-TRT             PIC X(08).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 CSUSP-REASON               PIC X(40).
+
+       FD  CMP-IDX-FILE
+           RECORDING MODE IS F.
+           COPY "TE007CMP.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENR-CLEAN-STATUS          PIC X(02).
+           88 ENR-CLEAN-OK                        VALUE "00".
+
+       01  WS-ENR-COK-STATUS            PIC X(02).
+           88 ENR-COK-OK                          VALUE "00".
+
+       01  WS-CMP-SUSP-STATUS           PIC X(02).
+           88 CMP-SUSP-OK                         VALUE "00".
+
+       01  WS-CMP-IDX-STATUS            PIC X(02).
+           88 CMP-IDX-OK                          VALUE "00".
+           88 CMP-IDX-NOTFOUND                    VALUE "23".
+
+      *----------------------------------------------------------------
+      * VARIABLE-LENGTH RECORD LENGTH FIELDS - SEE cobol-test.cpy.
+      *----------------------------------------------------------------
+       01  WS-ENR-CLEAN-LEN             PIC 9(04) COMP.
+       01  WS-ENR-COK-LEN               PIC 9(04) COMP.
+
+       01  WS-EOF-SW                    PIC X(01).
+           88 WS-EOF                               VALUE "Y".
+           88 WS-NOT-EOF                           VALUE "N".
+
+       01  WS-VALID-SW                  PIC X(01).
+           88 WS-COMP-VALID                        VALUE "Y".
+           88 WS-COMP-INVALID                      VALUE "N".
+
+       01  WS-REASON                    PIC X(40).
+
+       01  WS-DATE-TRT-CCYYMMDD         PIC 9(08).
+
+       01  WS-COUNTERS.
+           03 WS-READ-COUNT             PIC 9(09) COMP.
+           03 WS-CLEAN-COUNT            PIC 9(09) COMP.
+           03 WS-SUSPENSE-COUNT         PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-PROCESS-RECORD-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+      *================================================================
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-READ-COUNT WS-CLEAN-COUNT WS-SUSPENSE-COUNT.
+
+           OPEN INPUT  ENR-CLEAN-FILE.
+           IF NOT ENR-CLEAN-OK
+               DISPLAY "TE007VAL - OPEN ERROR ON ENRCLN  STATUS="
+                       WS-ENR-CLEAN-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT  CMP-IDX-FILE.
+           IF NOT CMP-IDX-OK
+               DISPLAY "TE007VAL - OPEN ERROR ON COMPXREF  STATUS="
+                       WS-CMP-IDX-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ENR-COK-FILE.
+           IF NOT ENR-COK-OK
+               DISPLAY "TE007VAL - OPEN ERROR ON ENRCOK  STATUS="
+                       WS-ENR-COK-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT CMP-SUSPENSE-FILE.
+           IF NOT CMP-SUSP-OK
+               DISPLAY "TE007VAL - OPEN ERROR ON CMPSUSP  STATUS="
+                       WS-CMP-SUSP-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-ENR-CLEAN
+               THRU 2100-READ-ENR-CLEAN-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-PROCESS-RECORD.
+      *================================================================
+           PERFORM 2200-VALIDATE-COMPANY
+               THRU 2200-VALIDATE-COMPANY-EXIT.
+
+           IF WS-COMP-VALID
+               MOVE TEST-ENR TO TEST-ENR-COK
+               COMPUTE WS-ENR-COK-LEN =
+                       346 + (5 * TEST-ARR-BEF-CNT-COK)
+                           + (5 * TEST-ARR-AFT-CNT-COK)
+                           + (15 * TEST-CPLX-ARR-CNT-COK)
+               WRITE TEST-ENR-COK
+               IF NOT ENR-COK-OK
+                   DISPLAY "TE007VAL - WRITE ERROR ON ENRCOK  KEY="
+                           TEST-KEY-ENT OF TEST-ENR
+                           "  STATUS=" WS-ENR-COK-STATUS
+               END-IF
+               ADD 1 TO WS-CLEAN-COUNT
+           ELSE
+               PERFORM 2400-WRITE-SUSPENSE
+                   THRU 2400-WRITE-SUSPENSE-EXIT
+               ADD 1 TO WS-SUSPENSE-COUNT
+           END-IF.
+
+           PERFORM 2100-READ-ENR-CLEAN
+               THRU 2100-READ-ENR-CLEAN-EXIT.
+
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       2100-READ-ENR-CLEAN.
+      *================================================================
+           READ ENR-CLEAN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-READ-ENR-CLEAN-EXIT
+           END-READ.
+
+           ADD 1 TO WS-READ-COUNT.
+
+       2100-READ-ENR-CLEAN-EXIT.
+           EXIT.
+
+      *================================================================
+       2200-VALIDATE-COMPANY.
+      *----------------------------------------------------------------
+      * WS-DATE-TRT-CCYYMMDD IS COMPUTED FIRST, BEFORE EITHER EARLY
+      * EXIT BELOW, SO THAT 2400-WRITE-SUSPENSE ALWAYS CARRIES THE
+      * CURRENT RECORD'S DATE RATHER THAN A STALE VALUE LEFT OVER FROM
+      * WHATEVER RECORD LAST REACHED THE EFFECTIVE-RANGE CHECK.
+      *================================================================
+           SET WS-COMP-VALID TO TRUE.
+           MOVE SPACES TO WS-REASON.
+
+           COMPUTE WS-DATE-TRT-CCYYMMDD =
+                   (TEST-DAT-TRT-SS OF TEST-ENR * 1000000) +
+                   (TEST-DAT-TRT-AA OF TEST-ENR * 10000) +
+                   (TEST-DAT-TRT-MM OF TEST-ENR * 100) +
+                    TEST-DAT-TRT-JJ OF TEST-ENR.
+
+           MOVE TEST-COMP OF TEST-ENR TO CMP-CODE.
+
+           READ CMP-IDX-FILE
+               INVALID KEY
+                   SET WS-COMP-INVALID TO TRUE
+                   MOVE "COMPANY CODE NOT ON FILE" TO WS-REASON
+                   GO TO 2200-VALIDATE-COMPANY-EXIT
+           END-READ.
+
+           IF CMP-INACTIVE
+               SET WS-COMP-INVALID TO TRUE
+               MOVE "COMPANY IS INACTIVE" TO WS-REASON
+               GO TO 2200-VALIDATE-COMPANY-EXIT
+           END-IF.
+
+           IF WS-DATE-TRT-CCYYMMDD < CMP-EFF-DATE OR
+              WS-DATE-TRT-CCYYMMDD > CMP-EXP-DATE
+               SET WS-COMP-INVALID TO TRUE
+               MOVE "OUTSIDE COMPANY EFFECTIVE RANGE" TO WS-REASON
+           END-IF.
+
+       2200-VALIDATE-COMPANY-EXIT.
+           EXIT.
+
+      *================================================================
+       2400-WRITE-SUSPENSE.
+      *================================================================
+           MOVE TEST-KEY-ENT OF TEST-ENR  TO CSUSP-KEY.
+           MOVE TEST-COMP OF TEST-ENR      TO CSUSP-COMP.
+           MOVE WS-DATE-TRT-CCYYMMDD       TO CSUSP-DATE-TRT.
+           MOVE WS-REASON                  TO CSUSP-REASON.
+
+           WRITE CMP-SUSP-LINE.
+           IF NOT CMP-SUSP-OK
+               DISPLAY "TE007VAL - WRITE ERROR ON CMPSUSP  KEY="
+                       CSUSP-KEY "  STATUS=" WS-CMP-SUSP-STATUS
+           END-IF.
+
+       2400-WRITE-SUSPENSE-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-TERMINATE.
+      *================================================================
+           CLOSE ENR-CLEAN-FILE
+                 ENR-COK-FILE
+                 CMP-SUSPENSE-FILE
+                 CMP-IDX-FILE.
+
+           DISPLAY "TE007VAL - RECORDS READ     : " WS-READ-COUNT.
+           DISPLAY "TE007VAL - RECORDS CLEAN    : " WS-CLEAN-COUNT.
+           DISPLAY "TE007VAL - RECORDS SUSPENSE : " WS-SUSPENSE-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
