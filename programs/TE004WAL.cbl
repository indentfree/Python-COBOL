@@ -0,0 +1,153 @@
+      *================================================================
+      * PROGRAM-ID : TE004WAL
+      * AUTHOR     : D. PELLETIER  -  DATA MANAGEMENT GROUP
+      * INSTALLATION : TEST-ENR APPLICATION
+      * DATE-WRITTEN : 2026-08-09
+      *----------------------------------------------------------------
+      * AUDIT LOG WRITER (CALLED SUBPROGRAM).
+      * EVERY BATCH OR ONLINE PROGRAM THAT UPDATES TEST-ENR CALLS THIS
+      * SUBPROGRAM ONCE PER UPDATE TO RECORD A BEFORE/AFTER IMAGE TO
+      * THE AUDIT LOG FILE (ENRAUDT), KEYED BY TEST-KEY-ENT AND THE
+      * UPDATE TIMESTAMP.  CENTRALIZING THE WRITE HERE MEANS EVERY
+      * CALLER GETS THE SAME LOG LAYOUT AND THE SAME OPEN/CLOSE
+      * HANDLING WITHOUT DUPLICATING FILE-CONTROL LOGIC.
+      *
+      * THE FILE IS OPENED FOR EXTEND ON THE FIRST CALL IN A RUN AND
+      * LEFT OPEN FOR THE LIFE OF THE CALLING JOB; THERE IS NO SEPARATE
+      * CLOSE ENTRY POINT -- THE CALLER MUST CALL TE004WAL AGAIN WITH
+      * LK-ACTION-CD = "X" BEFORE IT STOPS RUN SO THE LOG IS CLOSED
+      * CLEANLY.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DP   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TE004WAL.
+       AUTHOR.        D. PELLETIER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "ENRAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY "TE004AUD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS              PIC X(02).
+           88 AUDIT-OK                            VALUE "00".
+
+       01  WS-FIRST-CALL-SW             PIC X(01) VALUE "Y".
+           88 WS-FIRST-CALL                        VALUE "Y".
+           88 WS-NOT-FIRST-CALL                    VALUE "N".
+
+       01  WS-FILE-OPEN-SW              PIC X(01) VALUE "N".
+           88 WS-FILE-IS-OPEN                      VALUE "Y".
+           88 WS-FILE-IS-CLOSED                    VALUE "N".
+
+       LINKAGE SECTION.
+       01  LK-KEY                       PIC X(12).
+       01  LK-ACTION-CD                 PIC X(01).
+       01  LK-UPD-USER                  PIC X(10).
+       01  LK-UPD-JOB                   PIC X(08).
+       01  LK-SRC-SYS-CD                PIC X(04).
+       01  LK-BEFORE-IMAGE              PIC X(546).
+       01  LK-AFTER-IMAGE               PIC X(546).
+       01  LK-UPD-DATE                  PIC 9(08).
+       01  LK-UPD-TIME                  PIC 9(08).
+       01  LK-RETURN-STATUS             PIC X(02).
+
+       PROCEDURE DIVISION USING LK-KEY
+                                LK-ACTION-CD
+                                LK-UPD-USER
+                                LK-UPD-JOB
+                                LK-SRC-SYS-CD
+                                LK-BEFORE-IMAGE
+                                LK-AFTER-IMAGE
+                                LK-UPD-DATE
+                                LK-UPD-TIME
+                                LK-RETURN-STATUS.
+      *================================================================
+       0000-MAINLINE.
+      *================================================================
+           MOVE "00" TO LK-RETURN-STATUS.
+
+           IF LK-ACTION-CD = "X"
+               PERFORM 3000-CLOSE-AUDIT-LOG
+                   THRU 3000-CLOSE-AUDIT-LOG-EXIT
+               GOBACK
+           END-IF.
+
+           IF WS-FIRST-CALL
+               PERFORM 1000-OPEN-AUDIT-LOG
+                   THRU 1000-OPEN-AUDIT-LOG-EXIT
+               SET WS-NOT-FIRST-CALL TO TRUE
+           END-IF.
+
+           IF WS-FILE-IS-OPEN
+               PERFORM 2000-WRITE-AUDIT-RECORD
+                   THRU 2000-WRITE-AUDIT-RECORD-EXIT
+           ELSE
+               MOVE "99" TO LK-RETURN-STATUS
+           END-IF.
+
+           GOBACK.
+
+      *================================================================
+       1000-OPEN-AUDIT-LOG.
+      *================================================================
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-OK
+               SET WS-FILE-IS-OPEN TO TRUE
+           ELSE
+               OPEN OUTPUT AUDIT-LOG-FILE
+               IF AUDIT-OK
+                   SET WS-FILE-IS-OPEN TO TRUE
+               ELSE
+                   DISPLAY "TE004WAL - OPEN ERROR ON ENRAUDT  STATUS="
+                           WS-AUDIT-STATUS
+                   SET WS-FILE-IS-CLOSED TO TRUE
+               END-IF
+           END-IF.
+
+       1000-OPEN-AUDIT-LOG-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-WRITE-AUDIT-RECORD.
+      *================================================================
+           MOVE LK-KEY             TO AUD-KEY.
+           MOVE LK-UPD-DATE         TO AUD-TS-DATE.
+           MOVE LK-UPD-TIME         TO AUD-TS-TIME.
+           MOVE LK-ACTION-CD        TO AUD-ACTION-CD.
+           MOVE LK-UPD-USER         TO AUD-UPD-USER.
+           MOVE LK-UPD-JOB          TO AUD-UPD-JOB.
+           MOVE LK-SRC-SYS-CD       TO AUD-SRC-SYS-CD.
+           MOVE LK-BEFORE-IMAGE     TO AUD-BEFORE-IMAGE.
+           MOVE LK-AFTER-IMAGE      TO AUD-AFTER-IMAGE.
+
+           WRITE AUDIT-LOG-RECORD.
+           IF NOT AUDIT-OK
+               MOVE WS-AUDIT-STATUS TO LK-RETURN-STATUS
+           END-IF.
+
+       2000-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-CLOSE-AUDIT-LOG.
+      *================================================================
+           IF WS-FILE-IS-OPEN
+               CLOSE AUDIT-LOG-FILE
+               SET WS-FILE-IS-CLOSED TO TRUE
+           END-IF.
+
+       3000-CLOSE-AUDIT-LOG-EXIT.
+           EXIT.
