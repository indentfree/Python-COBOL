@@ -1,6 +1,8 @@
       *================================================================
-      * SIMPLE COPY WITHOUT REDEFINES AND WITHOUT OCCURS
-      * TOTAL-SIZE:400 / NB-FIELDS:47
+      * TEST-ENR MASTER RECORD.
+      * VARIABLE LENGTH: MINIMUM-SIZE:371 / MAXIMUM-SIZE:546
+      * (SIMPLE-ARRAY-BEFORE, SIMPLE-ARRAY-AFTER AND COMPLEXE-ARRAY ARE
+      * EACH OCCURS ... DEPENDING ON - SEE TEST-ARRAY-COUNTS BELOW)
       *================================================================
        01 TEST-ENR.
       *================================================================
@@ -15,7 +17,7 @@
              05 TEST-DAT-TRT-JJ                 PIC 9(02).
           03 TEST-ENR-LIB                       PIC X(30).
           03 TEST-COMP                          PIC X(10).
-          03 TEST-ENR-CDST                      PIC 9(40).
+          03 TEST-ENR-CDST                      PIC X(40).
       *================================================================
       * NUMERIC-PICTURES : TOTAL-SIZE:100 / NB-FIELDS:10
       *================================================================
@@ -23,9 +25,9 @@
           03 TEST-MNT-1 PIC S9(10).
           03 TEST-MNT-2 PIC S9(7)V99   SIGN    LEADING  SEPARATE.
           03 TEST-MNT-3 PIC S9(7)V9(2) SIGN    TRAILING SEPARATE.
-          02 TEST-MNT-4 PIC S9(3)V9(6) SIGN IS LEADING  SEPARATE.
-          02 TEST-MNT-5 PIC S99V9(7)   SIGN IS TRAILING SEPARATE.
-          02 TEST-MNT-6 PIC S9(9)      SIGN IS TRAILING SEPARATE.
+          03 TEST-MNT-4 PIC S9(3)V9(6) SIGN IS LEADING  SEPARATE.
+          03 TEST-MNT-5 PIC S99V9(7)   SIGN IS TRAILING SEPARATE.
+          03 TEST-MNT-6 PIC S9(9)      SIGN IS TRAILING SEPARATE.
       *===== with carriage return
           03 TEST-MNT-7 PIC S9(7)V99   SIGN
           LEADING
@@ -53,23 +55,41 @@
        02 TEST-NUM PIC 9(04).
        02 TEST-NUM-CAR REDEFINES TEST-NUM  PIC X(04).
       *================================================================
-      * OCCURS :
-      * TOTAL-SIZE:80=20+30+30
-      * NB-FIELDS:20=4 + 6 + 2x(5)
+      * OCCURS : VARIABLE-LENGTH TABLES, EACH DRIVEN BY ITS OWN
+      * OCCURRENCE COUNT IN TEST-ARRAY-COUNTS.
+      * MINIMUM-SIZE:25=5+5+15  (ONE OCCURRENCE OF EACH TABLE)
+      * MAXIMUM-SIZE:200=20+30+150 (FULL OCCURRENCE OF EACH TABLE)
       *================================================================
-       02 SIMPLE-ARRAY-BEFORE OCCURS 4 PIC X(5).
-       02 SIMPLE-ARRAY-AFTER PIC X(5) OCCURS 6.
-       02 COMPLEXE-ARRAY OCCURS 2.
+       02 TEST-ARRAY-COUNTS.
+          03 TEST-SIMPLE-ARRAY-BEFORE-CNT      PIC 9(02) COMP.
+          03 TEST-SIMPLE-ARRAY-AFTER-CNT       PIC 9(02) COMP.
+          03 TEST-COMPLEXE-ARRAY-CNT           PIC 9(02) COMP.
+       02 SIMPLE-ARRAY-BEFORE PIC X(5)
+             OCCURS 1 TO 4 TIMES
+             DEPENDING ON TEST-SIMPLE-ARRAY-BEFORE-CNT.
+       02 SIMPLE-ARRAY-AFTER PIC X(5)
+             OCCURS 1 TO 6 TIMES
+             DEPENDING ON TEST-SIMPLE-ARRAY-AFTER-CNT.
+       02 COMPLEXE-ARRAY
+             OCCURS 1 TO 10 TIMES
+             DEPENDING ON TEST-COMPLEXE-ARRAY-CNT.
            03 TEST-DATA1 PIC X(1).
            03 TEST-DATA2 PIC X(2).
            03 TEST-DATA3 PIC X(3).
            03 TEST-DATA4 PIC X(4).
            03 TEST-DATA5 PIC X(5).
       *================================================================
-      * SIMPLE FILLER : TOTAL-SIZE:50 / NB-FIELDS=4
+      * TEST-AUDIT-BLOCK : TOTAL-SIZE:100 / NB-FIELDS:6
+      * LAST-UPDATE TIMESTAMP, UPDATING USER/JOB ID AND SOURCE-SYSTEM
+      * CODE FOR THE RECORD.  REPLACES THE FOUR FILLER FIELDS THAT
+      * USED TO OCCUPY THIS SPACE (X(10)+X(20)+X(30)+X(40)=100 BYTES);
+      * SEE TE004AUD FOR THE ASSOCIATED BEFORE/AFTER AUDIT LOG.
       *================================================================
-       02 FILLER                              PIC X(10).
-       02 FILLER                              PIC X(20).
-       02 FILLER                              PIC X(30).
-       02 FILLER                              PIC X(40).
-      ***<FIN TEST-ENR ,LONGUEUR: 400 >***
+       02 TEST-AUDIT-BLOCK.
+          03 TEST-LAST-UPD-DT                  PIC 9(08).
+          03 TEST-LAST-UPD-TM                  PIC 9(08).
+          03 TEST-LAST-UPD-USER                PIC X(10).
+          03 TEST-LAST-UPD-JOB                 PIC X(08).
+          03 TEST-SRC-SYS-CD                   PIC X(04).
+          03 FILLER                            PIC X(62).
+      ***<FIN TEST-ENR ,LONGUEUR: 371 A 546 >***
