@@ -0,0 +1,15 @@
+      *================================================================
+      * TE007CMP - COMPANY CROSS-REFERENCE RECORD.
+      * ONE ENTRY PER VALID TEST-COMP CODE: THE COMPANY'S NAME, THE
+      * DATE RANGE IT IS EFFECTIVE FOR, AND WHETHER IT IS CURRENTLY
+      * ACTIVE.  KEYED ON CMP-CODE (SAME VALUE DOMAIN AS TEST-COMP).
+      *================================================================
+       01  COMP-XREF-RECORD.
+           03 CMP-CODE                   PIC X(10).
+           03 CMP-NAME                   PIC X(30).
+           03 CMP-EFF-DATE                PIC 9(08).
+           03 CMP-EXP-DATE                PIC 9(08).
+           03 CMP-ACTIVE-SW               PIC X(01).
+              88 CMP-ACTIVE                          VALUE "Y".
+              88 CMP-INACTIVE                        VALUE "N".
+           03 FILLER                     PIC X(20).
