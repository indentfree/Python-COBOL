@@ -0,0 +1,23 @@
+      *================================================================
+      * TE004AUD - AUDIT LOG RECORD FOR TEST-ENR BEFORE/AFTER IMAGES.
+      * KEYED ON AUD-KEY (TEST-KEY-ENT) AND AUD-TIMESTAMP SO THE LOG
+      * CAN BE READ BACK IN KEY/TIME ORDER FOR ONE ENTITY.  IMAGES ARE
+      * CARRIED AS RAW SNAPSHOTS OF TEST-ENR, NOT DECODED, SO THE LOG
+      * RECORD DOES NOT HAVE TO CHANGE SHAPE WHEN TEST-ENR'S FIELDS DO.
+      * SIZED TO TEST-ENR'S CURRENT MAXIMUM LENGTH (546 BYTES, SEE
+      * COBOL-TEST.CPY); A SHORTER RECORD IS CARRIED SPACE-PADDED.
+      *================================================================
+       01  AUDIT-LOG-RECORD.
+           03 AUD-KEY                      PIC X(12).
+           03 AUD-TIMESTAMP.
+              05 AUD-TS-DATE                PIC 9(08).
+              05 AUD-TS-TIME                PIC 9(08).
+           03 AUD-ACTION-CD                 PIC X(01).
+              88 AUD-ACTION-ADD                        VALUE "A".
+              88 AUD-ACTION-CHANGE                     VALUE "C".
+              88 AUD-ACTION-DELETE                     VALUE "D".
+           03 AUD-UPD-USER                  PIC X(10).
+           03 AUD-UPD-JOB                   PIC X(08).
+           03 AUD-SRC-SYS-CD                PIC X(04).
+           03 AUD-BEFORE-IMAGE              PIC X(546).
+           03 AUD-AFTER-IMAGE               PIC X(546).
