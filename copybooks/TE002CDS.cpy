@@ -0,0 +1,10 @@
+      *================================================================
+      * TE002CDS - REDEFINITION OF TEST-ENR-CDST INTO ITS 40
+      * INDIVIDUAL ONE-BYTE STATUS POSITIONS, ONE FLAG PER POSITION.
+      * COPY THIS RIGHT AFTER A MOVE OF TEST-ENR-CDST INTO
+      * CDS-STATUS-CODE BELOW, THEN TEST CDS-POSITION (n) DIRECTLY.
+      *================================================================
+       01  CDS-STATUS-CODE.
+           03 CDS-POSITION PIC X(01)
+                            OCCURS 40 TIMES
+                            INDEXED BY CDS-POSITION-IDX.
