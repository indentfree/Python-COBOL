@@ -0,0 +1,49 @@
+      *================================================================
+      * TE005OLD - SNAPSHOT OF THE TEST-ENR LAYOUT AS IT STOOD BEFORE
+      * THE OCCURS ... DEPENDING ON REDESIGN: SIMPLE-ARRAY-BEFORE FIXED
+      * AT 4 OCCURRENCES, SIMPLE-ARRAY-AFTER FIXED AT 6, COMPLEXE-ARRAY
+      * FIXED AT 2, NO OCCURRENCE-COUNT FIELDS.  USED ONLY BY TE005CNV
+      * TO READ THE OLD-FORMAT FILE FOR THE ONE-TIME CONVERSION; EVERY
+      * FIELD IS SUFFIXED -OLD SO THIS CAN SIT IN WORKING-STORAGE
+      * ALONGSIDE A CURRENT-FORMAT TEST-ENR WITHOUT NAME COLLISIONS.
+      *================================================================
+       01  TEST-ENR-OLD.
+           03 TEST-KEY-ENT-OLD                  PIC X(12).
+           03 TEST-DATE-TRT-OLD.
+              05 TEST-DAT-TRT-SS-OLD             PIC 9(02).
+              05 TEST-DAT-TRT-AA-OLD             PIC 9(02).
+              05 TEST-DAT-TRT-MM-OLD             PIC 9(02).
+              05 TEST-DAT-TRT-JJ-OLD             PIC 9(02).
+           03 TEST-ENR-LIB-OLD                   PIC X(30).
+           03 TEST-COMP-OLD                      PIC X(10).
+           03 TEST-ENR-CDST-OLD                  PIC X(40).
+           03 TEST-MNT-1-OLD PIC S9(10).
+           03 TEST-MNT-2-OLD PIC S9(7)V99   SIGN LEADING  SEPARATE.
+           03 TEST-MNT-3-OLD PIC S9(7)V9(2) SIGN TRAILING SEPARATE.
+           03 TEST-MNT-4-OLD PIC S9(3)V9(6) SIGN LEADING  SEPARATE.
+           03 TEST-MNT-5-OLD PIC S99V9(7)   SIGN TRAILING SEPARATE.
+           03 TEST-MNT-6-OLD PIC S9(9)      SIGN TRAILING SEPARATE.
+           03 TEST-MNT-7-OLD PIC S9(7)V99   SIGN LEADING  SEPARATE.
+           03 TEST-MNT-8-OLD PIC S9(7)V9(2) SIGN TRAILING SEPARATE.
+           03 TEST-MNT-9-OLD PIC S9(3)V9(6) SIGN LEADING  SEPARATE.
+           03 TEST-MNT-10-OLD PIC S99V9(7)  SIGN TRAILING SEPARATE.
+           03 TEST-DATE1-OLD PIC 9(08).
+           03 TEST-DATE2-DETAIL-OLD.
+              05 TEST-DATE2-YEAR-OLD             PIC 9(4).
+              05 TEST-DATE2-MONTH-OLD            PIC 99.
+              05 TEST-DATE2-DAY-OLD              PIC 99.
+           03 TEST-NUM-OLD PIC 9(04).
+           03 TEST-SIMPLE-ARRAY-BEFORE-OLD PIC X(5) OCCURS 4 TIMES.
+           03 TEST-SIMPLE-ARRAY-AFTER-OLD  PIC X(5) OCCURS 6 TIMES.
+           03 TEST-COMPLEXE-ARRAY-OLD OCCURS 2 TIMES.
+              05 TEST-DATA1-OLD PIC X(1).
+              05 TEST-DATA2-OLD PIC X(2).
+              05 TEST-DATA3-OLD PIC X(3).
+              05 TEST-DATA4-OLD PIC X(4).
+              05 TEST-DATA5-OLD PIC X(5).
+           03 TEST-LAST-UPD-DT-OLD               PIC 9(08).
+           03 TEST-LAST-UPD-TM-OLD               PIC 9(08).
+           03 TEST-LAST-UPD-USER-OLD             PIC X(10).
+           03 TEST-LAST-UPD-JOB-OLD              PIC X(08).
+           03 TEST-SRC-SYS-CD-OLD                PIC X(04).
+           03 FILLER                             PIC X(62).
